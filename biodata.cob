@@ -1,42 +1,511 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. IDENTITAS.
-       AUTHOR. RASYID.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MHS.
-           02 NAMA PIC A(35)
-           02 NPM PIC X(8)
-           02 KELAS PIC X(5)
-           02 ALAMAT PIC X(50)
-           02 NO_HP PIC X(15)
-           02 EMAIL PIC X(35)
-       SCREEN SECTION.
-           01 BERSIHKAN-LAYAR.
-           02 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       MULAI.
-           DISPLAY BERSIHKAN-LAYAR.
-           DISPLAY (08, 09) '==============================='
-           DISPLAY (09, 09) 'PROGRAM IDENTITAS DIRI'.
-           DISPLAY (10, 09) 'NAMA : '.
-           ACCEPT ( , ) NAMA.
-           DISPLAY (11, 09) 'NPM : '.
-           ACCEPT ( , ) NPM.
-           DISPLAY (12, 09) 'KELAS : '.
-           ACCEPT ( , ) KELAS.
-           DISPLAY (13, 09) 'ALAMAT : '.
-           ACCEPT ( , ) ALAMAT.
-           DISPLAY (14, 09) 'NOMOR HP : '.
-           ACCEPT ( , ) NO_HP.
-           DISPLAY (15, 09) 'EMAIL : '.
-           ACCEPT ( , ) EMAIL.
-           DISPLAY (16, 09) '==============================='
-           DISPLAY (18, 09) 'NAMA SAYA ' NAMA.
-           DISPLAY (19, 09) 'NPM SAYA ' NPM.
-           DISPLAY (20, 09) 'KELAS SAYA ' KELAS.
-           DISPLAY (21, 09) 'ALAMAT SAYA ' ALAMAT.
-           DISPLAY (22, 09) 'NOMOR HP SAYA ' NO_HP.
-           DISPLAY (23, 09) 'EMAIL SAYA ' EMAIL.
-       SELESAI.
-       STOP RUN.
+000010*-----------------------------------------------------------
+000020*IDENTITAS  -  PROGRAM BIODATA MAHASISWA
+000030*-----------------------------------------------------------
+000040*CAPTURES ONE STUDENT'S BIODATA AND MAINTAINS IT ON THE
+000050*MHS MASTER FILE, KEYED ON NPM.  IF THE OPERATOR ENTERS
+000060*AN NPM THAT ALREADY EXISTS, THE PROGRAM OFFERS TO UPDATE
+000070*THE MATCHING RECORD INSTEAD OF WRITING A DUPLICATE.  A
+000080*HEADERED, PAGINATED CONFIRMATION FORM IS PRINTED AFTER
+000090*EACH SAVE.  SCREEN TEXT IS BILINGUAL (INDONESIAN/ENGLISH)
+000100*VIA MSG-TABLE (MSGTAB COPYBOOK).
+000110*-----------------------------------------------------------
+000120*MODIFICATION HISTORY
+000130*DATE       INIT  DESCRIPTION
+000140*01/10/2023 RSD   ORIGINAL - SINGLE-RECORD SCREEN CAPTURE.
+000150*06/03/2024 RSD   ADDED MHS MASTER FILE, DUPLICATE-CHECK /
+000160*UPDATE MODE, FIELD VALIDATION, SHARED
+000170*MHSREC COPYBOOK, BILINGUAL MESSAGES,
+000180*SESSION LOG AND PAGINATED PRINT FORM.
+000190*08/05/2024 RSD   PAGE HEADER LINE NOW TRIMS THE DATE LABEL
+000200*AND PROMPT TEXT TO THEIR ACTUAL LENGTH
+000210*BEFORE BUILDING IT, AND REPORTS RATHER
+000220*THAN SILENTLY DROPS THE PAGE NUMBER IF IT
+000230*STILL DOES NOT FIT.
+000240*-----------------------------------------------------------
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID. IDENTITAS.
+000270 AUTHOR. RASYID.
+000280 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000290 DATE-WRITTEN. 01/10/2023.
+000300 DATE-COMPILED.
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT MHS-FILE ASSIGN TO 'MHSMAST'
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS NPM OF MHS-RECORD
+000380         FILE STATUS IS WS-FS.
+000390     SELECT PRINT-FORM ASSIGN TO 'BIOFORM'
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-PRINT-FS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  MHS-FILE.
+000450 01  MHS-RECORD.
+000460         COPY MHSREC.
+000470 FD  PRINT-FORM.
+000480 01  PRINT-LINE                  PIC X(80).
+000490 WORKING-STORAGE SECTION.
+000500 01  MHS-WS.
+000510         COPY MHSREC.
+000520*-----------------------------------------------------------
+000530*BILINGUAL MESSAGE TABLE (SHARED COPYBOOK - SEE MSGTAB)
+000540*-----------------------------------------------------------
+000550 COPY MSGTAB.
+000560 01  WS-SWITCHES.
+000570         05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+000580             88  REC-FOUND                VALUE 'Y'.
+000590             88  REC-NOT-FOUND            VALUE 'N'.
+000600         05  WS-UPDATE-SW            PIC X(01) VALUE 'N'.
+000610             88  WANT-UPDATE              VALUE 'Y' 'y'.
+000620             88  NO-UPDATE                VALUE 'T' 't' 'N' 'n'.
+000630         05  WS-VALID-SW             PIC X(01) VALUE 'N'.
+000640             88  FIELD-OK                 VALUE 'Y'.
+000650             88  FIELD-BAD                VALUE 'N'.
+000660 01  WS-LANG-PIL                 PIC 9(01) VALUE 1.
+000670 01  WS-LAGI-SW                  PIC X(01) VALUE 'Y'.
+000680         88  ENTRI-LAGI                   VALUE 'Y' 'y'.
+000690 01  WS-FS                       PIC X(02).
+000700 01  WS-PRINT-FS                 PIC X(02).
+000710 01  WS-AT-COUNT                 PIC 9(02).
+000720 01  WS-TRAIL-CT                 PIC 9(02).
+000730 01  WS-FLDLEN                   PIC 9(02).
+000740 01  WS-LABEL-LEN                 PIC 9(02).
+000750 01  WS-MSG-LEN                   PIC 9(02).
+000760 01  WS-SYSDATE                  PIC 9(08).
+000770 01  WS-RUN-DATE-DISP             PIC X(10).
+000780 01  WS-PAGE-NO                  PIC 9(03) VALUE 1.
+000790 01  WS-PAGE-DISP                PIC X(03).
+000800 01  WS-SUMMARY                  PIC X(60).
+000810 01  WS-DATE-LABEL                PIC X(48).
+000820 01  WS-EXC-FIELD                PIC X(15).
+000830 01  WS-EXC-DETAIL                PIC X(50).
+000840 SCREEN SECTION.
+000850 01  CLR-SCR
+000860     BLANK SCREEN.
+000870*-----------------------------------------------------------
+000880*0000-MAINLINE
+000890*-----------------------------------------------------------
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930     PERFORM 1900-PROSES-SATU THRU 1900-EXIT
+000940         UNTIL NOT ENTRI-LAGI.
+000950     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000960*-----------------------------------------------------------
+000970*1900-PROSES-SATU  -  ONE COMPLETE NPM TRANSACTION (LOOKUP,
+000980*CAPTURE OR UPDATE, PRINT CONFIRMATION),
+000990*REPEATED UNTIL THE OPERATOR (OR THE LAST
+001000*TRANSACTION ON SYSIN) SAYS THERE IS NO
+001010*MORE BIODATA TO ENTER.
+001020*-----------------------------------------------------------
+001030 1900-PROSES-SATU.
+001040     PERFORM 2000-ENTRY-NPM THRU 2000-EXIT.
+001050     PERFORM 3000-LOOKUP-NPM THRU 3000-EXIT.
+001060     IF REC-FOUND
+001070         PERFORM 4000-CONFIRM-UPDATE THRU 4000-EXIT
+001080         IF WANT-UPDATE
+001090             PERFORM 5000-CAPTURE-FIELDS THRU 5000-EXIT
+001100             PERFORM 6000-REWRITE-RECORD THRU 6000-EXIT
+001110             PERFORM 7000-PRINT-CONFIRM THRU 7000-EXIT
+001120         END-IF
+001130     ELSE
+001140         PERFORM 5000-CAPTURE-FIELDS THRU 5000-EXIT
+001150         PERFORM 6100-WRITE-RECORD THRU 6100-EXIT
+001160         PERFORM 7000-PRINT-CONFIRM THRU 7000-EXIT
+001170     END-IF.
+001180     PERFORM 1950-TANYA-LAGI THRU 1950-EXIT.
+001190 1900-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------
+001220*1950-TANYA-LAGI  -  ASK WHETHER THERE IS ANOTHER STUDENT
+001230*TO ENTER, SO A NIGHTLY RUN WITH MORE THAN
+001240*ONE TRANSACTION ON SYSIN KEEPS GOING
+001250*INSTEAD OF STOPPING AFTER THE FIRST.
+001260*-----------------------------------------------------------
+001270 1950-TANYA-LAGI.
+001280     DISPLAY ' '.
+001290     IF MSG-LANG-INDO
+001300         DISPLAY 'ADA DATA MAHASISWA LAGI? (Y/T) : '
+001310             WITH NO ADVANCING
+001320     ELSE
+001330         DISPLAY 'ANOTHER STUDENT TO ENTER? (Y/N) : '
+001340             WITH NO ADVANCING
+001350     END-IF.
+001360     ACCEPT WS-LAGI-SW.
+001370 1950-EXIT.
+001380     EXIT.
+001390*-----------------------------------------------------------
+001400*1000-INITIALIZE  -  CLEAR SCREEN, LOAD MESSAGES, PICK
+001410*LANGUAGE, OPEN THE MASTER FILE.
+001420*-----------------------------------------------------------
+001430 1000-INITIALIZE.
+001440     DISPLAY CLR-SCR.
+001450     PERFORM 1050-LOAD-MESSAGES THRU 1050-EXIT.
+001460     PERFORM 1100-SELECT-LANGUAGE THRU 1100-EXIT.
+001470     OPEN I-O MHS-FILE.
+001480     IF WS-FS = '35'
+001490         OPEN OUTPUT MHS-FILE
+001500         CLOSE MHS-FILE
+001510         OPEN I-O MHS-FILE
+001520     END-IF.
+001530     MOVE 'SESSION STARTED' TO WS-SUMMARY.
+001540     CALL 'AUDITLOG' USING 'IDENTITAS ' 'START' WS-SUMMARY.
+001550 1000-EXIT.
+001560     EXIT.
+001570*-----------------------------------------------------------
+001580*1050-LOAD-MESSAGES  -  MESSAGE NUMBERS 01-20 (SEE MSGTAB)
+001590*-----------------------------------------------------------
+001600 1050-LOAD-MESSAGES.
+001610     MOVE 'PROGRAM IDENTITAS DIRI'       TO MSG-TEXT-INDO(01).
+001620     MOVE 'STUDENT BIODATA PROGRAM'      TO MSG-TEXT-ENGL(01).
+001630     MOVE 'MASUKKAN NPM : '              TO MSG-TEXT-INDO(02).
+001640     MOVE 'ENTER NPM : '                 TO MSG-TEXT-ENGL(02).
+001650     MOVE 'NPM HARUS ANGKA, ULANGI'      TO MSG-TEXT-INDO(03).
+001660     MOVE 'NPM MUST BE NUMERIC, RETRY'   TO MSG-TEXT-ENGL(03).
+001670     MOVE 'NPM DITEMUKAN, DATA SAAT INI:'  TO MSG-TEXT-INDO(04).
+001680     MOVE 'NPM FOUND, CURRENT DATA IS:'    TO MSG-TEXT-ENGL(04).
+001690     MOVE 'UPDATE DATA INI? (Y/T) : '    TO MSG-TEXT-INDO(05).
+001700     MOVE 'UPDATE THIS RECORD? (Y/N) : ' TO MSG-TEXT-ENGL(05).
+001710     MOVE 'PILIH Y/y ATAU T/t'          TO MSG-TEXT-INDO(06).
+001720     MOVE 'PLEASE ANSWER Y OR N'        TO MSG-TEXT-ENGL(06).
+001730     MOVE 'UPDATE DIBATALKAN'           TO MSG-TEXT-INDO(07).
+001740     MOVE 'UPDATE CANCELLED'            TO MSG-TEXT-ENGL(07).
+001750     MOVE 'NAMA : '                     TO MSG-TEXT-INDO(08).
+001760     MOVE 'NAME : '                     TO MSG-TEXT-ENGL(08).
+001770     MOVE 'KELAS : '                    TO MSG-TEXT-INDO(09).
+001780     MOVE 'CLASS : '                    TO MSG-TEXT-ENGL(09).
+001790     MOVE 'ALAMAT : '                   TO MSG-TEXT-INDO(10).
+001800     MOVE 'ADDRESS : '                  TO MSG-TEXT-ENGL(10).
+001810     MOVE 'NOMOR HP : '                 TO MSG-TEXT-INDO(11).
+001820     MOVE 'PHONE NUMBER : '             TO MSG-TEXT-ENGL(11).
+001830     MOVE 'NOMOR HP HARUS ANGKA, ULANGI'  TO MSG-TEXT-INDO(12).
+001840     MOVE 'PHONE NUMBER MUST BE NUMERIC, RETRY'
+001850         TO MSG-TEXT-ENGL(12).
+001860     MOVE 'EMAIL : '                    TO MSG-TEXT-INDO(13).
+001870     MOVE 'EMAIL : '                    TO MSG-TEXT-ENGL(13).
+001880     MOVE 'EMAIL HARUS MENGANDUNG TANDA @, ULANGI'
+001890         TO MSG-TEXT-INDO(14).
+001900     MOVE "EMAIL MUST CONTAIN '@', RETRY" TO MSG-TEXT-ENGL(14).
+001910     MOVE 'DATA TERSIMPAN'              TO MSG-TEXT-INDO(15).
+001920     MOVE 'RECORD SAVED'                TO MSG-TEXT-ENGL(15).
+001930     MOVE 'DATA DIPERBARUI'             TO MSG-TEXT-INDO(16).
+001940     MOVE 'RECORD UPDATED'              TO MSG-TEXT-ENGL(16).
+001950     MOVE 'LEMBAR BIODATA MAHASISWA'    TO MSG-TEXT-INDO(17).
+001960     MOVE 'STUDENT BIODATA FORM'        TO MSG-TEXT-ENGL(17).
+001970     MOVE 'TANGGAL'                     TO MSG-TEXT-INDO(18).
+001980     MOVE 'DATE'                        TO MSG-TEXT-ENGL(18).
+001990     MOVE 'HALAMAN'                     TO MSG-TEXT-INDO(19).
+002000     MOVE 'PAGE'                        TO MSG-TEXT-ENGL(19).
+002010     MOVE 'PROGRAM SELESAI'             TO MSG-TEXT-INDO(20).
+002020     MOVE 'PROGRAM FINISHED'            TO MSG-TEXT-ENGL(20).
+002030 1050-EXIT.
+002040     EXIT.
+002050*-----------------------------------------------------------
+002060*1100-SELECT-LANGUAGE
+002070*-----------------------------------------------------------
+002080 1100-SELECT-LANGUAGE.
+002090     DISPLAY '1=BAHASA INDONESIA  2=ENGLISH : ' WITH NO ADVANCING.
+002100     ACCEPT WS-LANG-PIL.
+002110     IF WS-LANG-PIL = 2
+002120         SET MSG-LANG-ENGL TO TRUE
+002130     ELSE
+002140         SET MSG-LANG-INDO TO TRUE
+002150     END-IF.
+002160 1100-EXIT.
+002170     EXIT.
+002180*-----------------------------------------------------------
+002190*1800-GET-MSG  -  MOVE THE MESSAGE AT MSG-X (IN THE
+002200*CURRENT LANGUAGE) INTO MSG-OUT.
+002210*-----------------------------------------------------------
+002220 1800-GET-MSG.
+002230     IF MSG-LANG-INDO
+002240         MOVE MSG-TEXT-INDO(MSG-X) TO MSG-OUT
+002250     ELSE
+002260         MOVE MSG-TEXT-ENGL(MSG-X) TO MSG-OUT
+002270     END-IF.
+002280 1800-EXIT.
+002290     EXIT.
+002300*-----------------------------------------------------------
+002310*2000-ENTRY-NPM  -  ASK FOR THE NPM TO WORK WITH.
+002320*-----------------------------------------------------------
+002330 2000-ENTRY-NPM.
+002340     SET FIELD-BAD TO TRUE.
+002350     PERFORM 2100-ACCEPT-NPM THRU 2100-EXIT UNTIL FIELD-OK.
+002360 2000-EXIT.
+002370     EXIT.
+002380 2100-ACCEPT-NPM.
+002390     SET MSG-X TO 2.
+002400     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002410     DISPLAY MSG-OUT WITH NO ADVANCING.
+002420     ACCEPT NPM OF MHS-WS.
+002430     IF NPM OF MHS-WS IS NUMERIC
+002440         SET FIELD-OK TO TRUE
+002450     ELSE
+002460         SET FIELD-BAD TO TRUE
+002470         SET MSG-X TO 3
+002480         PERFORM 1800-GET-MSG THRU 1800-EXIT
+002490         DISPLAY MSG-OUT
+002500         MOVE 'NPM' TO WS-EXC-FIELD
+002510         MOVE 'NOT NUMERIC' TO WS-EXC-DETAIL
+002520         CALL 'EXCPRPT' USING 'IDENTITAS '
+002530             WS-EXC-FIELD WS-EXC-DETAIL
+002540     END-IF.
+002550 2100-EXIT.
+002560     EXIT.
+002570*-----------------------------------------------------------
+002580*3000-LOOKUP-NPM  -  CHECK THE MASTER FILE FOR A MATCH
+002590*BEFORE ACCEPTING THE REST OF THE
+002600*BIODATA (DUPLICATE-CHECK LOOKUP).
+002610*-----------------------------------------------------------
+002620 3000-LOOKUP-NPM.
+002630     MOVE NPM OF MHS-WS TO NPM OF MHS-RECORD.
+002640     READ MHS-FILE
+002650         INVALID KEY
+002660             SET REC-NOT-FOUND TO TRUE
+002670         NOT INVALID KEY
+002680             SET REC-FOUND TO TRUE
+002690     END-READ.
+002700 3000-EXIT.
+002710     EXIT.
+002720*-----------------------------------------------------------
+002730*4000-CONFIRM-UPDATE  -  SHOW THE EXISTING RECORD AND ASK
+002740*WHETHER TO UPDATE IT.
+002750*-----------------------------------------------------------
+002760 4000-CONFIRM-UPDATE.
+002770     SET MSG-X TO 4.
+002780     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002790     DISPLAY MSG-OUT.
+002800     DISPLAY '  ' NAMA OF MHS-RECORD.
+002810     DISPLAY '  ' KELAS OF MHS-RECORD.
+002820     DISPLAY '  ' ALAMAT OF MHS-RECORD.
+002830     DISPLAY '  ' NO_HP OF MHS-RECORD.
+002840     DISPLAY '  ' EMAIL OF MHS-RECORD.
+002850     SET WS-UPDATE-SW TO 'X'.
+002860     PERFORM 4100-ASK-UPDATE THRU 4100-EXIT
+002870         UNTIL WANT-UPDATE OR NO-UPDATE.
+002880     IF WANT-UPDATE
+002890         MOVE CORRESPONDING MHS-RECORD TO MHS-WS
+002900     ELSE
+002910         SET MSG-X TO 7
+002920         PERFORM 1800-GET-MSG THRU 1800-EXIT
+002930         DISPLAY MSG-OUT
+002940     END-IF.
+002950 4000-EXIT.
+002960     EXIT.
+002970 4100-ASK-UPDATE.
+002980     SET MSG-X TO 5.
+002990     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003000     DISPLAY MSG-OUT WITH NO ADVANCING.
+003010     ACCEPT WS-UPDATE-SW.
+003020     IF NOT WANT-UPDATE AND NOT NO-UPDATE
+003030         SET MSG-X TO 6
+003040         PERFORM 1800-GET-MSG THRU 1800-EXIT
+003050         DISPLAY MSG-OUT
+003060     END-IF.
+003070 4100-EXIT.
+003080     EXIT.
+003090*-----------------------------------------------------------
+003100*5000-CAPTURE-FIELDS  -  ACCEPT THE REMAINING BIODATA,
+003110*WITH RE-PROMPT VALIDATION ON
+003120*NO_HP AND EMAIL.
+003130*-----------------------------------------------------------
+003140 5000-CAPTURE-FIELDS.
+003150     SET MSG-X TO 8.
+003160     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003170     DISPLAY MSG-OUT WITH NO ADVANCING.
+003180     ACCEPT NAMA OF MHS-WS.
+003190     SET MSG-X TO 9.
+003200     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003210     DISPLAY MSG-OUT WITH NO ADVANCING.
+003220     ACCEPT KELAS OF MHS-WS.
+003230     SET MSG-X TO 10.
+003240     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003250     DISPLAY MSG-OUT WITH NO ADVANCING.
+003260     ACCEPT ALAMAT OF MHS-WS.
+003270     SET FIELD-BAD TO TRUE.
+003280     PERFORM 5100-ACCEPT-NO-HP THRU 5100-EXIT UNTIL FIELD-OK.
+003290     SET FIELD-BAD TO TRUE.
+003300     PERFORM 5200-ACCEPT-EMAIL THRU 5200-EXIT UNTIL FIELD-OK.
+003310 5000-EXIT.
+003320     EXIT.
+003330 5100-ACCEPT-NO-HP.
+003340     SET MSG-X TO 11.
+003350     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003360     DISPLAY MSG-OUT WITH NO ADVANCING.
+003370     ACCEPT NO_HP OF MHS-WS.
+003380     MOVE ZERO TO WS-TRAIL-CT.
+003390     INSPECT NO_HP OF MHS-WS
+003400         TALLYING WS-TRAIL-CT FOR TRAILING SPACES.
+003410     COMPUTE WS-FLDLEN = 15 - WS-TRAIL-CT.
+003420     IF WS-FLDLEN > 0 AND NO_HP OF MHS-WS(1:WS-FLDLEN) IS NUMERIC
+003430         SET FIELD-OK TO TRUE
+003440     ELSE
+003450         SET FIELD-BAD TO TRUE
+003460         SET MSG-X TO 12
+003470         PERFORM 1800-GET-MSG THRU 1800-EXIT
+003480         DISPLAY MSG-OUT
+003490         MOVE 'NO_HP' TO WS-EXC-FIELD
+003500         MOVE 'NOT NUMERIC' TO WS-EXC-DETAIL
+003510         CALL 'EXCPRPT' USING 'IDENTITAS '
+003520             WS-EXC-FIELD WS-EXC-DETAIL
+003530     END-IF.
+003540 5100-EXIT.
+003550     EXIT.
+003560 5200-ACCEPT-EMAIL.
+003570     SET MSG-X TO 13.
+003580     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003590     DISPLAY MSG-OUT WITH NO ADVANCING.
+003600     ACCEPT EMAIL OF MHS-WS.
+003610     MOVE ZERO TO WS-AT-COUNT.
+003620     INSPECT EMAIL OF MHS-WS TALLYING WS-AT-COUNT FOR ALL '@'.
+003630     IF WS-AT-COUNT > 0
+003640         SET FIELD-OK TO TRUE
+003650     ELSE
+003660         SET FIELD-BAD TO TRUE
+003670         SET MSG-X TO 14
+003680         PERFORM 1800-GET-MSG THRU 1800-EXIT
+003690         DISPLAY MSG-OUT
+003700         MOVE 'EMAIL' TO WS-EXC-FIELD
+003710         MOVE 'MISSING @' TO WS-EXC-DETAIL
+003720         CALL 'EXCPRPT' USING 'IDENTITAS '
+003730             WS-EXC-FIELD WS-EXC-DETAIL
+003740     END-IF.
+003750 5200-EXIT.
+003760     EXIT.
+003770*-----------------------------------------------------------
+003780*6000-REWRITE-RECORD  -  UPDATE AN EXISTING MASTER RECORD.
+003790*-----------------------------------------------------------
+003800 6000-REWRITE-RECORD.
+003810     MOVE CORRESPONDING MHS-WS TO MHS-RECORD.
+003820     REWRITE MHS-RECORD.
+003830     SET MSG-X TO 16.
+003840     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003850     DISPLAY MSG-OUT.
+003860     STRING 'UPDATED NPM=' DELIMITED BY SIZE
+003870         NPM OF MHS-WS DELIMITED BY SIZE
+003880         INTO WS-SUMMARY.
+003890     CALL 'AUDITLOG' USING 'IDENTITAS ' 'UPD  ' WS-SUMMARY.
+003900 6000-EXIT.
+003910     EXIT.
+003920*-----------------------------------------------------------
+003930*6100-WRITE-RECORD  -  ADD A NEW MASTER RECORD.
+003940*-----------------------------------------------------------
+003950 6100-WRITE-RECORD.
+003960     MOVE CORRESPONDING MHS-WS TO MHS-RECORD.
+003970     WRITE MHS-RECORD.
+003980     SET MSG-X TO 15.
+003990     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004000     DISPLAY MSG-OUT.
+004010     STRING 'SAVED NPM=' DELIMITED BY SIZE
+004020         NPM OF MHS-WS DELIMITED BY SIZE
+004030         INTO WS-SUMMARY.
+004040     CALL 'AUDITLOG' USING 'IDENTITAS ' 'NEW  ' WS-SUMMARY.
+004050 6100-EXIT.
+004060     EXIT.
+004070*-----------------------------------------------------------
+004080*7000-PRINT-CONFIRM  -  WRITE A HEADERED, PAGINATED COPY
+004090*OF THE CONFIRMATION TO THE PRINT
+004100*FORM FILE (ONE STUDENT PER PAGE).
+004110*-----------------------------------------------------------
+004120 7000-PRINT-CONFIRM.
+004130     OPEN EXTEND PRINT-FORM.
+004140     IF WS-PRINT-FS = '35'
+004150         OPEN OUTPUT PRINT-FORM
+004160         CLOSE PRINT-FORM
+004170         OPEN EXTEND PRINT-FORM
+004180     END-IF.
+004190     ACCEPT WS-SYSDATE FROM DATE YYYYMMDD.
+004200     MOVE SPACES TO WS-RUN-DATE-DISP.
+004210     STRING WS-SYSDATE(1:4) '-' WS-SYSDATE(5:2)
+004220         '-' WS-SYSDATE(7:2) DELIMITED BY SIZE
+004230         INTO WS-RUN-DATE-DISP.
+004240     MOVE WS-PAGE-NO TO WS-PAGE-DISP.
+004250     SET MSG-X TO 17.
+004260     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004270     MOVE ALL '=' TO PRINT-LINE.
+004280     WRITE PRINT-LINE.
+004290     MOVE SPACES TO PRINT-LINE.
+004300     MOVE MSG-OUT TO PRINT-LINE.
+004310     WRITE PRINT-LINE.
+004320     MOVE SPACES TO PRINT-LINE.
+004330     SET MSG-X TO 18.
+004340     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004350     MOVE MSG-OUT TO WS-DATE-LABEL.
+004360     SET MSG-X TO 19.
+004370     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004380     MOVE ZERO TO WS-TRAIL-CT.
+004390     INSPECT WS-DATE-LABEL
+004400         TALLYING WS-TRAIL-CT FOR TRAILING SPACES.
+004410     COMPUTE WS-LABEL-LEN = 48 - WS-TRAIL-CT.
+004420     IF WS-LABEL-LEN = 0
+004430         MOVE 1 TO WS-LABEL-LEN
+004440     END-IF.
+004450     MOVE ZERO TO WS-TRAIL-CT.
+004460     INSPECT MSG-OUT
+004470         TALLYING WS-TRAIL-CT FOR TRAILING SPACES.
+004480     COMPUTE WS-MSG-LEN = 48 - WS-TRAIL-CT.
+004490     IF WS-MSG-LEN = 0
+004500         MOVE 1 TO WS-MSG-LEN
+004510     END-IF.
+004520     STRING WS-DATE-LABEL(1:WS-LABEL-LEN) DELIMITED BY SIZE
+004530         ': ' DELIMITED BY SIZE
+004540         WS-RUN-DATE-DISP DELIMITED BY SIZE
+004550         '     ' DELIMITED BY SIZE
+004560         MSG-OUT(1:WS-MSG-LEN) DELIMITED BY SIZE
+004570         ': ' DELIMITED BY SIZE
+004580         WS-PAGE-DISP DELIMITED BY SIZE
+004590         INTO PRINT-LINE
+004600         ON OVERFLOW
+004610             MOVE 'PRINT-LINE' TO WS-EXC-FIELD
+004620             MOVE 'PAGE HEADER TRUNCATED' TO WS-EXC-DETAIL
+004630             CALL 'EXCPRPT' USING 'IDENTITAS '
+004640                 WS-EXC-FIELD WS-EXC-DETAIL
+004650         END-STRING.
+004660     WRITE PRINT-LINE.
+004670     MOVE SPACES TO PRINT-LINE.
+004680     WRITE PRINT-LINE.
+004690     STRING 'NAMA  : ' NAMA OF MHS-RECORD DELIMITED BY SIZE
+004700         INTO PRINT-LINE.
+004710     WRITE PRINT-LINE.
+004720     MOVE SPACES TO PRINT-LINE.
+004730     STRING 'NPM   : ' NPM OF MHS-RECORD DELIMITED BY SIZE
+004740         INTO PRINT-LINE.
+004750     WRITE PRINT-LINE.
+004760     MOVE SPACES TO PRINT-LINE.
+004770     STRING 'KELAS : ' KELAS OF MHS-RECORD DELIMITED BY SIZE
+004780         INTO PRINT-LINE.
+004790     WRITE PRINT-LINE.
+004800     MOVE SPACES TO PRINT-LINE.
+004810     STRING 'ALAMAT: ' ALAMAT OF MHS-RECORD DELIMITED BY SIZE
+004820         INTO PRINT-LINE.
+004830     WRITE PRINT-LINE.
+004840     MOVE SPACES TO PRINT-LINE.
+004850     STRING 'HP    : ' NO_HP OF MHS-RECORD DELIMITED BY SIZE
+004860         INTO PRINT-LINE.
+004870     WRITE PRINT-LINE.
+004880     MOVE SPACES TO PRINT-LINE.
+004890     STRING 'EMAIL : ' EMAIL OF MHS-RECORD DELIMITED BY SIZE
+004900         INTO PRINT-LINE.
+004910     WRITE PRINT-LINE.
+004920     MOVE SPACES TO PRINT-LINE.
+004930     MOVE ALL '=' TO PRINT-LINE.
+004940     WRITE PRINT-LINE.
+004950     CLOSE PRINT-FORM.
+004960     ADD 1 TO WS-PAGE-NO.
+004970 7000-EXIT.
+004980     EXIT.
+004990*-----------------------------------------------------------
+005000*9000-TERMINATE
+005010*-----------------------------------------------------------
+005020 9000-TERMINATE.
+005030     CLOSE MHS-FILE.
+005040     SET MSG-X TO 20.
+005050     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+005060     DISPLAY MSG-OUT.
+005070     MOVE 'SESSION ENDED' TO WS-SUMMARY.
+005080     CALL 'AUDITLOG' USING 'IDENTITAS ' 'END  ' WS-SUMMARY.
+005090     GOBACK.
+005100 9000-EXIT.
+005110     EXIT.
