@@ -0,0 +1,170 @@
+000010*-----------------------------------------------------------
+000020*KELASIDX  -  CLASS-INDEX BUILDER AND SUMMARY REPORT
+000030*-----------------------------------------------------------
+000040*READS THE MHS MASTER FILE BUILT BY IDENTITAS AND REBUILDS
+000050*THE INDEXED KELAS FILE, ONE ENTRY PER CLASS HOLDING A COUNT
+000060*OF HOW MANY STUDENTS CARRY THAT KELAS, THEN PRINTS A
+000070*SUMMARY REPORT OF THE CLASS SIZES FROM THE INDEX.  RUN
+000080*WHENEVER ENROLLMENT HAS CHANGED AND CLASS SIZES NEED TO BE
+000090*RECHECKED; SAFE TO RUN REPEATEDLY SINCE THE INDEX IS
+000100*TRUNCATED AND REBUILT FROM SCRATCH EACH TIME.
+000110*-----------------------------------------------------------
+000120*MODIFICATION HISTORY
+000130*DATE       INIT  DESCRIPTION
+000140*07/15/2024 RSD   ORIGINAL.
+000150*-----------------------------------------------------------
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. KELASIDX.
+000180 AUTHOR. RASYID.
+000190 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000200 DATE-WRITTEN. 07/15/2024.
+000210 DATE-COMPILED.
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT MHS-FILE ASSIGN TO 'MHSMAST'
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS NPM OF MHS-RECORD
+000290         FILE STATUS IS WS-FS.
+000300     SELECT KELAS-FILE ASSIGN TO 'KELASIDX'
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS KELAS OF KELAS-RECORD
+000340         FILE STATUS IS WS-KFS.
+000350     SELECT SUMMARY-RPT ASSIGN TO 'KELASRPT'
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-RPT-FS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  MHS-FILE.
+000410 01  MHS-RECORD.
+000420         COPY MHSREC.
+000430 FD  KELAS-FILE.
+000440 01  KELAS-RECORD.
+000450         COPY KELASREC.
+000460 FD  SUMMARY-RPT.
+000470 01  SUMMARY-LINE                PIC X(80).
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-FS                       PIC X(02).
+000500 01  WS-KFS                      PIC X(02).
+000510 01  WS-RPT-FS                   PIC X(02).
+000520 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000530         88  MHS-EOF                     VALUE 'Y'.
+000540 01  WS-KELAS-EOF-SW             PIC X(01) VALUE 'N'.
+000550         88  KELAS-EOF                   VALUE 'Y'.
+000560 01  WS-GRAND-COUNT              PIC 9(05) VALUE ZERO.
+000570 01  WS-COUNT-DISP               PIC ZZZZ9.
+000580*-----------------------------------------------------------
+000590*0000-MAINLINE
+000600*-----------------------------------------------------------
+000610 PROCEDURE DIVISION.
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-BUILD-INDEX THRU 2000-EXIT.
+000650     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+000660     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000670*-----------------------------------------------------------
+000680*1000-INITIALIZE  -  OPEN THE MHS MASTER, AND A FRESH, EMPTY
+000690*KELAS INDEX (TRUNCATED IF IT ALREADY EXISTS).
+000700*-----------------------------------------------------------
+000710 1000-INITIALIZE.
+000720     OPEN INPUT MHS-FILE.
+000730     OPEN OUTPUT KELAS-FILE.
+000740     CLOSE KELAS-FILE.
+000750     OPEN I-O KELAS-FILE.
+000760 1000-EXIT.
+000770     EXIT.
+000780*-----------------------------------------------------------
+000790*2000-BUILD-INDEX  -  ONE PASS OVER THE MHS MASTER, ADDING
+000800*ONE TO THE MATCHING KELAS ENTRY (CREATING IT THE FIRST
+000810*TIME A CLASS IS SEEN).
+000820*-----------------------------------------------------------
+000830 2000-BUILD-INDEX.
+000840     PERFORM 2100-READ-MHS THRU 2100-EXIT.
+000850     PERFORM 2200-TALLY-KELAS THRU 2200-EXIT UNTIL MHS-EOF.
+000860 2000-EXIT.
+000870     EXIT.
+000880 2100-READ-MHS.
+000890     READ MHS-FILE NEXT RECORD
+000900         AT END
+000910             SET MHS-EOF TO TRUE
+000920         NOT AT END
+000930             CONTINUE
+000940     END-READ.
+000950 2100-EXIT.
+000960     EXIT.
+000970 2200-TALLY-KELAS.
+000980     MOVE KELAS OF MHS-RECORD TO KELAS OF KELAS-RECORD.
+000990     READ KELAS-FILE
+001000         INVALID KEY
+001010             MOVE 1 TO KELAS-COUNT OF KELAS-RECORD
+001020             WRITE KELAS-RECORD
+001030         NOT INVALID KEY
+001040             ADD 1 TO KELAS-COUNT OF KELAS-RECORD
+001050             REWRITE KELAS-RECORD
+001060     END-READ.
+001070     PERFORM 2100-READ-MHS THRU 2100-EXIT.
+001080 2200-EXIT.
+001090     EXIT.
+001100*-----------------------------------------------------------
+001110*3000-PRINT-SUMMARY  -  RE-OPEN THE INDEX FOR SEQUENTIAL
+001120*READ (ASCENDING BY KELAS) AND PRINT ONE LINE PER CLASS.
+001130*-----------------------------------------------------------
+001140 3000-PRINT-SUMMARY.
+001150     CLOSE KELAS-FILE.
+001160     OPEN INPUT KELAS-FILE.
+001170     OPEN OUTPUT SUMMARY-RPT.
+001180     MOVE SPACES TO SUMMARY-LINE.
+001190     MOVE 'RINGKASAN PER KELAS / CLASS SIZE SUMMARY'
+001200         TO SUMMARY-LINE.
+001210     WRITE SUMMARY-LINE.
+001220     MOVE ALL '-' TO SUMMARY-LINE.
+001230     WRITE SUMMARY-LINE.
+001240     PERFORM 3100-READ-KELAS THRU 3100-EXIT.
+001250     PERFORM 3200-WRITE-DETAIL THRU 3200-EXIT UNTIL KELAS-EOF.
+001260     PERFORM 3300-WRITE-GRAND-TOTAL THRU 3300-EXIT.
+001270     CLOSE KELAS-FILE.
+001280     CLOSE SUMMARY-RPT.
+001290 3000-EXIT.
+001300     EXIT.
+001310 3100-READ-KELAS.
+001320     READ KELAS-FILE NEXT RECORD
+001330         AT END
+001340             SET KELAS-EOF TO TRUE
+001350         NOT AT END
+001360             CONTINUE
+001370     END-READ.
+001380 3100-EXIT.
+001390     EXIT.
+001400 3200-WRITE-DETAIL.
+001410     MOVE KELAS-COUNT OF KELAS-RECORD TO WS-COUNT-DISP.
+001420     MOVE SPACES TO SUMMARY-LINE.
+001430     STRING 'KELAS : ' KELAS OF KELAS-RECORD
+001440         '     JUMLAH MAHASISWA / STUDENT COUNT : ' WS-COUNT-DISP
+001450         DELIMITED BY SIZE INTO SUMMARY-LINE.
+001460     WRITE SUMMARY-LINE.
+001470     ADD KELAS-COUNT OF KELAS-RECORD TO WS-GRAND-COUNT.
+001480     PERFORM 3100-READ-KELAS THRU 3100-EXIT.
+001490 3200-EXIT.
+001500     EXIT.
+001510 3300-WRITE-GRAND-TOTAL.
+001520     MOVE WS-GRAND-COUNT TO WS-COUNT-DISP.
+001530     MOVE SPACES TO SUMMARY-LINE.
+001540     MOVE ALL '-' TO SUMMARY-LINE.
+001550     WRITE SUMMARY-LINE.
+001560     MOVE SPACES TO SUMMARY-LINE.
+001570     STRING 'TOTAL MAHASISWA / TOTAL STUDENTS : ' WS-COUNT-DISP
+001580         DELIMITED BY SIZE INTO SUMMARY-LINE.
+001590     WRITE SUMMARY-LINE.
+001600 3300-EXIT.
+001610     EXIT.
+001620*-----------------------------------------------------------
+001630*9000-TERMINATE
+001640*-----------------------------------------------------------
+001650 9000-TERMINATE.
+001660     CLOSE MHS-FILE.
+001670     DISPLAY 'KELASIDX SELESAI.'.
+001680     STOP RUN.
+001690 9000-EXIT.
+001700     EXIT.
