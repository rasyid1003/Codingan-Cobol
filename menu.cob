@@ -1,66 +1,475 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. pert2. 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 MASUKAN.
-           02 ALAS PIC 9(2). 
-           02 TINGGI PIC 9(2). 
-           02 HASIL PIC Z(3). 
-           02 PIL PIC 9. 
-           02 HITUNG-LAGI PIC X. 
-           88 LAGI VALUE 'Y', 'y'.
-           88 TIDAK VALUE 'T', 't'. 
-       PROCEDURE DIVISION. 
-       MULAI.
-
-           DISPLAY '======= MENU ======='.
-           DISPLAY '1. INPUT'. 
-           DISPLAY '2. LUAS SEGITIGA'. 
-           DISPLAY '3. LUAS PERSEGI' 
-           DISPLAY '4. KELILING PERSEGI'. 
-           DISPLAY '5. KELUAR'. 
-           DISPLAY '--------------------'. 
-           DISPLAY 'PIL [ ]', ACCEPT PIL.
-
-           IF PIL = 1
-               PERFORM DATA-MASUKAN. 
-           IF PIL = 2
-               PERFORM LUAS. 
-           IF PIL = 3
-               PERFORM LUAS-PERSEGI. 
-           IF PIL = 4
-               PERFORM KEL-PERSEGI. 
-               GO TO TANYA.
-           IF PIL = 5
-               GO TO SELESAI
-           ELSE
-               GO TO MULAI.
-       SELESAI.
-           STOP RUN.
-
-       DATA-MASUKAN.
-           DISPLAY 'INPUT ALAS / PANJANG :' 
-           ACCEPT  , ALAS. 
-           DISPLAY 'INPUT TINGGI / LEBAR :' 
-           ACCEPT  , TINGGI.
-       LUAS.
-           COMPUTE HASIL = (ALAS * TINGGI) / 2. 
-           DISPLAY "HASIL" 
-           DISPLAY "LUAS SEGITIGA :", HASIL.
-       LUAS-PERSEGI.
-           COMPUTE HASIL = (ALAS * TINGGI). 
-           DISPLAY "HASIL" 
-           DISPLAY 'LUAS PERSEGI :', HASIL.
-       KEL-PERSEGI.
-           COMPUTE HASIL = (2 * ALAS) + (2 * TINGGI). 
-           DISPLAY "HASIL" 
-           DISPLAY 'KELILING PERSEGI :', HASIL.
-       TANYA.
-           DISPLAY 'LAGI [Y/T]:' 
-           ACCEPT HITUNG-LAGI. 
-           IF LAGI GO TO MULAI. 
-           IF TIDAK GO TO SELESAI.
-           IF NOT LAGI AND NOT TIDAK
-           DISPLAY 'PIlih Y/y ATAU T/t'
-           GO TO TANYA.
+000010*-----------------------------------------------------------
+000020*PERT2  -  GEOMETRY MENU
+000030*-----------------------------------------------------------
+000040*MENU-DRIVEN AREA/PERIMETER CALCULATOR.  EVERY OPTION RUNS
+000050*AND RETURNS TO THE MENU ON ITS OWN; THE OPERATOR PICKS
+000060*KELUAR (7) TO STOP.  EACH CALCULATION IS APPENDED TO A
+000070*RESULTS FILE AND A ONE-LINE CHECKPOINT IS REWRITTEN AFTER
+000080*EVERY CALCULATION SO THE SESSION CAN BE RESUMED FROM THE
+000090*LAST RESULT IF THE PROGRAM IS STOPPED AND RUN AGAIN.
+000100*-----------------------------------------------------------
+000110*MODIFICATION HISTORY
+000120*DATE       INIT  DESCRIPTION
+000130*-          RSD   ORIGINAL - TRIANGLE/SQUARE ONLY; OPTIONS
+000140*2 AND 3 FELL THROUGH TO KELUAR INSTEAD OF
+000150*RETURNING TO THE MENU.
+000160*06/20/2024 RSD   REBUILT THE MENU LOOP SO EVERY OPTION
+000170*RETURNS TO THE MENU; ADDED CIRCLE AND
+000180*TRAPEZOID AREA OPTIONS; RESULTS ARE NOW
+000190*APPENDED TO PERT2RES AND A RESTART
+000200*CHECKPOINT IS KEPT IN PERT2CKP.
+000210*07/08/2024 RSD   MOVED ALL DISPLAY TEXT INTO THE SHARED
+000220*BILINGUAL MESSAGE TABLE (MSGTAB) AND
+000230*ADDED THE LANGUAGE PROMPT AT STARTUP.
+000240*08/05/2024 RSD   BRANCHED THE TWO BENTUK/HASIL CHECKPOINT
+000250*LABELS (1150, 1160) ON MSG-LANG-INDO, LEFT
+000260*OVER AS BARE BAHASA LITERALS FROM THE
+000270*CHECKPOINT WORK.
+000280*08/05/2024 RSD   WIDENED HASIL-DISP TO Z(5).99 - THE OLD
+000290*Z(4).99 LOST THE HIGH-ORDER DIGIT OF ANY
+000300*RESULT OF 10000 OR MORE, WHICH THE CIRCLE
+000310*AND TRAPEZOID OPTIONS CAN EASILY REACH.
+000320*-----------------------------------------------------------
+000330 IDENTIFICATION DIVISION.
+000340 PROGRAM-ID. PERT2.
+000350 AUTHOR. RASYID.
+000360 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000370 DATE-WRITTEN. 06/20/2024.
+000380 DATE-COMPILED.
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT RESULT-FILE ASSIGN TO 'PERT2RES'
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RES-FS.
+000450     SELECT CHKPT-FILE ASSIGN TO 'PERT2CKP'
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-CHKPT-FS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  RESULT-FILE.
+000510 01  RESULT-LINE                 PIC X(80).
+000520 FD  CHKPT-FILE.
+000530 01  CHKPT-RECORD.
+000540         05  CKPT-ACTIVE              PIC X(01).
+000550         05  CKPT-PIL                 PIC 9(01).
+000560         05  CKPT-SHAPE                PIC X(15).
+000570         05  CKPT-ALAS                 PIC 9(02).
+000580         05  CKPT-TINGGI               PIC 9(02).
+000590         05  CKPT-RADIUS               PIC 9(02).
+000600         05  CKPT-SISI-A               PIC 9(02).
+000610         05  CKPT-SISI-B               PIC 9(02).
+000620         05  CKPT-HASIL                PIC S9(05)V99.
+000630         05  FILLER                    PIC X(40).
+000640 WORKING-STORAGE SECTION.
+000650 01  MASUKAN.
+000660         02  ALAS                    PIC 9(02).
+000670         02  TINGGI                  PIC 9(02).
+000680         02  RADIUS                  PIC 9(02).
+000690         02  SISI-A                  PIC 9(02).
+000700         02  SISI-B                  PIC 9(02).
+000710         02  HASIL                   PIC S9(05)V99.
+000720         02  HASIL-DISP              PIC Z(5).99.
+000730         02  PIL                     PIC 9.
+000740 01  WS-DONE-SW               PIC X(01) VALUE 'N'.
+000750         88  PROGRAM-DONE             VALUE 'Y'.
+000760 01  WS-RES-FS                PIC X(02).
+000770 01  WS-CHKPT-FS              PIC X(02).
+000780 01  WS-RESUME-YN             PIC X(01).
+000790 01  WS-SHAPE-NAME             PIC X(15).
+000800 01  WS-PARAMS                 PIC X(30).
+000810 01  WS-LANG-PIL              PIC 9(01) VALUE 1.
+000820 01  WS-SUMMARY               PIC X(60).
+000830 01  WS-EXC-FIELD              PIC X(15).
+000840 01  WS-EXC-DETAIL             PIC X(50).
+000850 COPY MSGTAB.
+000860*-----------------------------------------------------------
+000870*0000-MAINLINE
+000880*-----------------------------------------------------------
+000890 PROCEDURE DIVISION.
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-MENU-CYCLE THRU 2000-EXIT
+000930         UNTIL PROGRAM-DONE.
+000940     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000950*-----------------------------------------------------------
+000960*1000-INITIALIZE
+000970*-----------------------------------------------------------
+000980 1000-INITIALIZE.
+000990     PERFORM 1050-LOAD-MESSAGES THRU 1050-EXIT.
+001000     PERFORM 1100-SELECT-LANGUAGE THRU 1100-EXIT.
+001010     MOVE 'SESSION STARTED' TO WS-SUMMARY.
+001020     CALL 'AUDITLOG' USING 'PERT2     ' 'START' WS-SUMMARY.
+001030     OPEN EXTEND RESULT-FILE.
+001040     IF WS-RES-FS = '35'
+001050         OPEN OUTPUT RESULT-FILE
+001060         CLOSE RESULT-FILE
+001070         OPEN EXTEND RESULT-FILE
+001080     END-IF.
+001090     PERFORM 1150-CHECK-RESTART THRU 1150-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120*-----------------------------------------------------------
+001130*1050-LOAD-MESSAGES  -  MESSAGE NUMBERS 41-65 (SEE MSGTAB)
+001140*-----------------------------------------------------------
+001150 1050-LOAD-MESSAGES.
+001160     MOVE 'CHECKPOINT SESI SEBELUMNYA DITEMUKAN :'
+001170         TO MSG-TEXT-INDO(41).
+001180     MOVE 'PREVIOUS SESSION CHECKPOINT FOUND :'
+001190         TO MSG-TEXT-ENGL(41).
+001200     MOVE '======= MENU ======='        TO MSG-TEXT-INDO(42).
+001210     MOVE '======= MENU ======='        TO MSG-TEXT-ENGL(42).
+001220     MOVE '1. INPUT ALAS / TINGGI'      TO MSG-TEXT-INDO(43).
+001230     MOVE '1. ENTER BASE / HEIGHT'      TO MSG-TEXT-ENGL(43).
+001240     MOVE '2. LUAS SEGITIGA'            TO MSG-TEXT-INDO(44).
+001250     MOVE '2. TRIANGLE AREA'            TO MSG-TEXT-ENGL(44).
+001260     MOVE '3. LUAS PERSEGI'             TO MSG-TEXT-INDO(45).
+001270     MOVE '3. RECTANGLE AREA'           TO MSG-TEXT-ENGL(45).
+001280     MOVE '4. KELILING PERSEGI'         TO MSG-TEXT-INDO(46).
+001290     MOVE '4. RECTANGLE PERIMETER'      TO MSG-TEXT-ENGL(46).
+001300     MOVE '5. LUAS LINGKARAN'           TO MSG-TEXT-INDO(47).
+001310     MOVE '5. CIRCLE AREA'              TO MSG-TEXT-ENGL(47).
+001320     MOVE '6. LUAS TRAPESIUM'           TO MSG-TEXT-INDO(48).
+001330     MOVE '6. TRAPEZOID AREA'           TO MSG-TEXT-ENGL(48).
+001340     MOVE '7. KELUAR'                   TO MSG-TEXT-INDO(49).
+001350     MOVE '7. EXIT'                     TO MSG-TEXT-ENGL(49).
+001360     MOVE '--------------------'        TO MSG-TEXT-INDO(50).
+001370     MOVE '--------------------'        TO MSG-TEXT-ENGL(50).
+001380     MOVE 'PIL [ ] : '                  TO MSG-TEXT-INDO(51).
+001390     MOVE 'CHOICE [ ] : '               TO MSG-TEXT-ENGL(51).
+001400     MOVE 'PILIHAN TIDAK DIKENAL.'      TO MSG-TEXT-INDO(52).
+001410     MOVE 'UNKNOWN CHOICE.'             TO MSG-TEXT-ENGL(52).
+001420     MOVE 'INPUT ALAS / PANJANG : '     TO MSG-TEXT-INDO(53).
+001430     MOVE 'ENTER BASE / LENGTH  : '     TO MSG-TEXT-ENGL(53).
+001440     MOVE 'INPUT TINGGI / LEBAR : '     TO MSG-TEXT-INDO(54).
+001450     MOVE 'ENTER HEIGHT / WIDTH : '     TO MSG-TEXT-ENGL(54).
+001460     MOVE 'LUAS SEGITIGA : '            TO MSG-TEXT-INDO(55).
+001470     MOVE 'TRIANGLE AREA : '            TO MSG-TEXT-ENGL(55).
+001480     MOVE 'LUAS PERSEGI : '             TO MSG-TEXT-INDO(56).
+001490     MOVE 'RECTANGLE AREA : '           TO MSG-TEXT-ENGL(56).
+001500     MOVE 'KELILING PERSEGI : '         TO MSG-TEXT-INDO(57).
+001510     MOVE 'RECTANGLE PERIMETER : '      TO MSG-TEXT-ENGL(57).
+001520     MOVE 'INPUT RADIUS : '             TO MSG-TEXT-INDO(58).
+001530     MOVE 'ENTER RADIUS : '             TO MSG-TEXT-ENGL(58).
+001540     MOVE 'LUAS LINGKARAN : '           TO MSG-TEXT-INDO(59).
+001550     MOVE 'CIRCLE AREA : '              TO MSG-TEXT-ENGL(59).
+001560     MOVE 'INPUT SISI SEJAJAR A : '     TO MSG-TEXT-INDO(60).
+001570     MOVE 'ENTER PARALLEL SIDE A : '    TO MSG-TEXT-ENGL(60).
+001580     MOVE 'INPUT SISI SEJAJAR B : '     TO MSG-TEXT-INDO(61).
+001590     MOVE 'ENTER PARALLEL SIDE B : '    TO MSG-TEXT-ENGL(61).
+001600     MOVE 'INPUT TINGGI         : '     TO MSG-TEXT-INDO(62).
+001610     MOVE 'ENTER HEIGHT         : '     TO MSG-TEXT-ENGL(62).
+001620     MOVE 'LUAS TRAPESIUM : '           TO MSG-TEXT-INDO(63).
+001630     MOVE 'TRAPEZOID AREA : '           TO MSG-TEXT-ENGL(63).
+001640     MOVE 'PROGRAM SELESAI.'            TO MSG-TEXT-INDO(64).
+001650     MOVE 'PROGRAM FINISHED.'           TO MSG-TEXT-ENGL(64).
+001660     MOVE 'LANJUTKAN SESI INI? (Y/N) : ' TO MSG-TEXT-INDO(65).
+001670     MOVE 'RESUME THIS SESSION? (Y/N) : ' TO MSG-TEXT-ENGL(65).
+001680 1050-EXIT.
+001690     EXIT.
+001700*-----------------------------------------------------------
+001710*1100-SELECT-LANGUAGE
+001720*-----------------------------------------------------------
+001730 1100-SELECT-LANGUAGE.
+001740     DISPLAY '1=BAHASA INDONESIA  2=ENGLISH : ' WITH NO ADVANCING.
+001750     ACCEPT WS-LANG-PIL.
+001760     IF WS-LANG-PIL = 2
+001770         SET MSG-LANG-ENGL TO TRUE
+001780     ELSE
+001790         SET MSG-LANG-INDO TO TRUE
+001800     END-IF.
+001810 1100-EXIT.
+001820     EXIT.
+001830*-----------------------------------------------------------
+001840*1150-CHECK-RESTART  -  IF A CHECKPOINT FROM AN EARLIER,
+001850*UNFINISHED SESSION IS FOUND, SHOW
+001860*IT SO THE OPERATOR KNOWS WHERE THE
+001870*LAST RUN LEFT OFF.
+001880*-----------------------------------------------------------
+001890 1150-CHECK-RESTART.
+001900     OPEN INPUT CHKPT-FILE.
+001910     IF WS-CHKPT-FS = '00'
+001920         READ CHKPT-FILE
+001930             AT END
+001940                 CONTINUE
+001950         END-READ
+001960         IF CKPT-ACTIVE = 'Y'
+001970             DISPLAY ' '
+001980             SET MSG-X TO 41
+001990             PERFORM 1800-GET-MSG THRU 1800-EXIT
+002000             DISPLAY MSG-OUT
+002010             IF MSG-LANG-INDO
+002020                 DISPLAY 'BENTUK=' CKPT-SHAPE ' HASIL=' CKPT-HASIL
+002030             ELSE
+002040                 DISPLAY 'SHAPE=' CKPT-SHAPE ' RESULT=' CKPT-HASIL
+002050             END-IF
+002060             SET MSG-X TO 65
+002070             PERFORM 1800-GET-MSG THRU 1800-EXIT
+002080             DISPLAY MSG-OUT WITH NO ADVANCING
+002090             ACCEPT WS-RESUME-YN
+002100             IF WS-RESUME-YN = 'Y' OR WS-RESUME-YN = 'y'
+002110                 PERFORM 1160-RESTORE-CHECKPOINT THRU 1160-EXIT
+002120             END-IF
+002130         END-IF
+002140         CLOSE CHKPT-FILE
+002150     END-IF.
+002160 1150-EXIT.
+002170     EXIT.
+002180*-----------------------------------------------------------
+002190*1160-RESTORE-CHECKPOINT  -  BRING THE SAVED SHAPE INPUTS,
+002200*PIL AND HASIL BACK INTO WORKING
+002210*STORAGE SO THE LAST RESULT CAN BE
+002220*SHOWN AGAIN.
+002230*-----------------------------------------------------------
+002240 1160-RESTORE-CHECKPOINT.
+002250     MOVE CKPT-PIL TO PIL.
+002260     MOVE CKPT-ALAS TO ALAS.
+002270     MOVE CKPT-TINGGI TO TINGGI.
+002280     MOVE CKPT-RADIUS TO RADIUS.
+002290     MOVE CKPT-SISI-A TO SISI-A.
+002300     MOVE CKPT-SISI-B TO SISI-B.
+002310     MOVE CKPT-HASIL TO HASIL.
+002320     MOVE HASIL TO HASIL-DISP.
+002330     MOVE CKPT-SHAPE TO WS-SHAPE-NAME.
+002340     IF MSG-LANG-INDO
+002350         DISPLAY 'BENTUK=' WS-SHAPE-NAME ' HASIL=' HASIL-DISP
+002360     ELSE
+002370         DISPLAY 'SHAPE=' WS-SHAPE-NAME ' RESULT=' HASIL-DISP
+002380     END-IF.
+002390 1160-EXIT.
+002400     EXIT.
+002410*-----------------------------------------------------------
+002420*1800-GET-MSG  -  MOVE THE MESSAGE AT MSG-X (IN THE
+002430*CURRENT LANGUAGE) INTO MSG-OUT.
+002440*-----------------------------------------------------------
+002450 1800-GET-MSG.
+002460     IF MSG-LANG-INDO
+002470         MOVE MSG-TEXT-INDO(MSG-X) TO MSG-OUT
+002480     ELSE
+002490         MOVE MSG-TEXT-ENGL(MSG-X) TO MSG-OUT
+002500     END-IF.
+002510 1800-EXIT.
+002520     EXIT.
+002530*-----------------------------------------------------------
+002540*2000-MENU-CYCLE  -  DISPLAY THE MENU, ACCEPT ONE CHOICE,
+002550*RUN IT, AND FALL BACK HERE FOR THE
+002560*NEXT CHOICE.  THIS IS THE FIX FOR THE
+002570*OLD BUG WHERE OPTIONS 2 AND 3 NEVER
+002580*RETURNED TO THE MENU.
+002590*-----------------------------------------------------------
+002600 2000-MENU-CYCLE.
+002610     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+002620     ACCEPT PIL.
+002630     EVALUATE PIL
+002640         WHEN 1
+002650             PERFORM 3000-DATA-MASUKAN THRU 3000-EXIT
+002660         WHEN 2
+002670             PERFORM 4000-LUAS-SEGITIGA THRU 4000-EXIT
+002680         WHEN 3
+002690             PERFORM 5000-LUAS-PERSEGI THRU 5000-EXIT
+002700         WHEN 4
+002710             PERFORM 6000-KEL-PERSEGI THRU 6000-EXIT
+002720         WHEN 5
+002730             PERFORM 7000-LUAS-LINGKARAN THRU 7000-EXIT
+002740         WHEN 6
+002750             PERFORM 7500-LUAS-TRAPESIUM THRU 7500-EXIT
+002760         WHEN 7
+002770             SET PROGRAM-DONE TO TRUE
+002780         WHEN OTHER
+002790             SET MSG-X TO 52
+002800             PERFORM 1800-GET-MSG THRU 1800-EXIT
+002810             DISPLAY MSG-OUT
+002820             MOVE 'PIL' TO WS-EXC-FIELD
+002830             MOVE 'OUT OF RANGE MENU CHOICE' TO WS-EXC-DETAIL
+002840             CALL 'EXCPRPT' USING 'PERT2     '
+002850                 WS-EXC-FIELD WS-EXC-DETAIL
+002860     END-EVALUATE.
+002870 2000-EXIT.
+002880     EXIT.
+002890 2100-DISPLAY-MENU.
+002900     DISPLAY ' '.
+002910     SET MSG-X TO 42.
+002920     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002930     DISPLAY MSG-OUT.
+002940     SET MSG-X TO 43.
+002950     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002960     DISPLAY MSG-OUT.
+002970     SET MSG-X TO 44.
+002980     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002990     DISPLAY MSG-OUT.
+003000     SET MSG-X TO 45.
+003010     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003020     DISPLAY MSG-OUT.
+003030     SET MSG-X TO 46.
+003040     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003050     DISPLAY MSG-OUT.
+003060     SET MSG-X TO 47.
+003070     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003080     DISPLAY MSG-OUT.
+003090     SET MSG-X TO 48.
+003100     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003110     DISPLAY MSG-OUT.
+003120     SET MSG-X TO 49.
+003130     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003140     DISPLAY MSG-OUT.
+003150     SET MSG-X TO 50.
+003160     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003170     DISPLAY MSG-OUT.
+003180     SET MSG-X TO 51.
+003190     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003200     DISPLAY MSG-OUT WITH NO ADVANCING.
+003210 2100-EXIT.
+003220     EXIT.
+003230 3000-DATA-MASUKAN.
+003240     SET MSG-X TO 53.
+003250     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003260     DISPLAY MSG-OUT WITH NO ADVANCING.
+003270     ACCEPT ALAS.
+003280     SET MSG-X TO 54.
+003290     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003300     DISPLAY MSG-OUT WITH NO ADVANCING.
+003310     ACCEPT TINGGI.
+003320 3000-EXIT.
+003330     EXIT.
+003340 4000-LUAS-SEGITIGA.
+003350     COMPUTE HASIL = (ALAS * TINGGI) / 2.
+003360     MOVE HASIL TO HASIL-DISP.
+003370     MOVE 'SEGITIGA' TO WS-SHAPE-NAME.
+003380     MOVE SPACES TO WS-PARAMS.
+003390     STRING 'ALAS=' ALAS ' TINGGI=' TINGGI
+003400         DELIMITED BY SIZE INTO WS-PARAMS.
+003410     SET MSG-X TO 55.
+003420     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003430     DISPLAY MSG-OUT HASIL-DISP.
+003440     PERFORM 8000-WRITE-RESULT THRU 8000-EXIT.
+003450     PERFORM 8100-SAVE-CHECKPOINT THRU 8100-EXIT.
+003460 4000-EXIT.
+003470     EXIT.
+003480 5000-LUAS-PERSEGI.
+003490     COMPUTE HASIL = ALAS * TINGGI.
+003500     MOVE HASIL TO HASIL-DISP.
+003510     MOVE 'PERSEGI' TO WS-SHAPE-NAME.
+003520     MOVE SPACES TO WS-PARAMS.
+003530     STRING 'ALAS=' ALAS ' TINGGI=' TINGGI
+003540         DELIMITED BY SIZE INTO WS-PARAMS.
+003550     SET MSG-X TO 56.
+003560     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003570     DISPLAY MSG-OUT HASIL-DISP.
+003580     PERFORM 8000-WRITE-RESULT THRU 8000-EXIT.
+003590     PERFORM 8100-SAVE-CHECKPOINT THRU 8100-EXIT.
+003600 5000-EXIT.
+003610     EXIT.
+003620 6000-KEL-PERSEGI.
+003630     COMPUTE HASIL = (2 * ALAS) + (2 * TINGGI).
+003640     MOVE HASIL TO HASIL-DISP.
+003650     MOVE 'KEL-PERSEGI' TO WS-SHAPE-NAME.
+003660     MOVE SPACES TO WS-PARAMS.
+003670     STRING 'ALAS=' ALAS ' TINGGI=' TINGGI
+003680         DELIMITED BY SIZE INTO WS-PARAMS.
+003690     SET MSG-X TO 57.
+003700     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003710     DISPLAY MSG-OUT HASIL-DISP.
+003720     PERFORM 8000-WRITE-RESULT THRU 8000-EXIT.
+003730     PERFORM 8100-SAVE-CHECKPOINT THRU 8100-EXIT.
+003740 6000-EXIT.
+003750     EXIT.
+003760 7000-LUAS-LINGKARAN.
+003770     SET MSG-X TO 58.
+003780     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003790     DISPLAY MSG-OUT WITH NO ADVANCING.
+003800     ACCEPT RADIUS.
+003810     COMPUTE HASIL = 3.14 * RADIUS * RADIUS.
+003820     MOVE HASIL TO HASIL-DISP.
+003830     MOVE 'LINGKARAN' TO WS-SHAPE-NAME.
+003840     MOVE SPACES TO WS-PARAMS.
+003850     STRING 'RADIUS=' RADIUS
+003860         DELIMITED BY SIZE INTO WS-PARAMS.
+003870     SET MSG-X TO 59.
+003880     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003890     DISPLAY MSG-OUT HASIL-DISP.
+003900     PERFORM 8000-WRITE-RESULT THRU 8000-EXIT.
+003910     PERFORM 8100-SAVE-CHECKPOINT THRU 8100-EXIT.
+003920 7000-EXIT.
+003930     EXIT.
+003940 7500-LUAS-TRAPESIUM.
+003950     SET MSG-X TO 60.
+003960     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003970     DISPLAY MSG-OUT WITH NO ADVANCING.
+003980     ACCEPT SISI-A.
+003990     SET MSG-X TO 61.
+004000     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004010     DISPLAY MSG-OUT WITH NO ADVANCING.
+004020     ACCEPT SISI-B.
+004030     SET MSG-X TO 62.
+004040     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004050     DISPLAY MSG-OUT WITH NO ADVANCING.
+004060     ACCEPT TINGGI.
+004070     COMPUTE HASIL = ((SISI-A + SISI-B) * TINGGI) / 2.
+004080     MOVE HASIL TO HASIL-DISP.
+004090     MOVE 'TRAPESIUM' TO WS-SHAPE-NAME.
+004100     MOVE SPACES TO WS-PARAMS.
+004110     STRING 'SISI-A=' SISI-A ' SISI-B=' SISI-B
+004120         ' TINGGI=' TINGGI
+004130         DELIMITED BY SIZE INTO WS-PARAMS.
+004140     SET MSG-X TO 63.
+004150     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004160     DISPLAY MSG-OUT HASIL-DISP.
+004170     PERFORM 8000-WRITE-RESULT THRU 8000-EXIT.
+004180     PERFORM 8100-SAVE-CHECKPOINT THRU 8100-EXIT.
+004190 7500-EXIT.
+004200     EXIT.
+004210*-----------------------------------------------------------
+004220*8000-WRITE-RESULT  -  APPEND ONE LINE TO THE RESULTS FILE
+004230*FOR THIS CALCULATION.
+004240*-----------------------------------------------------------
+004250 8000-WRITE-RESULT.
+004260     MOVE SPACES TO RESULT-LINE.
+004270     STRING 'PIL=' PIL ' BENTUK=' WS-SHAPE-NAME
+004280         ' ' WS-PARAMS
+004290         ' HASIL=' HASIL-DISP
+004300         DELIMITED BY SIZE INTO RESULT-LINE.
+004310     WRITE RESULT-LINE.
+004320 8000-EXIT.
+004330     EXIT.
+004340*-----------------------------------------------------------
+004350*8100-SAVE-CHECKPOINT  -  REWRITE THE ONE-LINE RESTART
+004360*CHECKPOINT WITH THE LATEST RESULT.
+004370*-----------------------------------------------------------
+004380 8100-SAVE-CHECKPOINT.
+004390     MOVE SPACES TO CHKPT-RECORD.
+004400     MOVE 'Y' TO CKPT-ACTIVE.
+004410     MOVE PIL TO CKPT-PIL.
+004420     MOVE WS-SHAPE-NAME TO CKPT-SHAPE.
+004430     MOVE ALAS TO CKPT-ALAS.
+004440     MOVE TINGGI TO CKPT-TINGGI.
+004450     MOVE RADIUS TO CKPT-RADIUS.
+004460     MOVE SISI-A TO CKPT-SISI-A.
+004470     MOVE SISI-B TO CKPT-SISI-B.
+004480     MOVE HASIL TO CKPT-HASIL.
+004490     OPEN OUTPUT CHKPT-FILE.
+004500     WRITE CHKPT-RECORD.
+004510     CLOSE CHKPT-FILE.
+004520 8100-EXIT.
+004530     EXIT.
+004540*-----------------------------------------------------------
+004550*9000-TERMINATE
+004560*-----------------------------------------------------------
+004570 9000-TERMINATE.
+004580     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+004590     CLOSE RESULT-FILE.
+004600     MOVE 'SESSION ENDED' TO WS-SUMMARY.
+004610     CALL 'AUDITLOG' USING 'PERT2     ' 'END  ' WS-SUMMARY.
+004620     SET MSG-X TO 64.
+004630     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+004640     DISPLAY MSG-OUT.
+004650     GOBACK.
+004660 9000-EXIT.
+004670     EXIT.
+004680 9100-CLEAR-CHECKPOINT.
+004690     MOVE SPACES TO CHKPT-RECORD.
+004700     MOVE 'N' TO CKPT-ACTIVE.
+004710     OPEN OUTPUT CHKPT-FILE.
+004720     WRITE CHKPT-RECORD.
+004730     CLOSE CHKPT-FILE.
+004740 9100-EXIT.
+004750     EXIT.
