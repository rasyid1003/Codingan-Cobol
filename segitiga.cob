@@ -1,33 +1,386 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. act3. 
-       AUTHOR. Chicken Cordon Bleu. 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       77 X PIC 99. 
-       77 Y PIC 99. 
-       77 Z PIC 99. 
-       PROCEDURE DIVISION. 
-       MULAI.
-           DISPLAY (5, 5) "CETAK SEGITIGA". 
-           DISPLAY (6, 5) "MASUKKAN ANGKA : ", ACCEPT X.
-           COMPUTE Z = 1.
-           COMPUTE Y = X. 
-       SEGI3.
-           DISPLAY " ". 
-           PERFORM SPASI Y TIMES. 
-           PERFORM BINTANG Z TIMES. 
-           IF Z = X
-               GO TO SELESAI
-           ELSE
-               GO TO CETAK.
-       SELESAI.
-           STOP RUN.
-       CETAK.
-           COMPUTE Z = 2 + 1. 
-           COMPUTE Y = Y - 1.
-           GO TO SEGI3. 
-       SPASI.
-           DISPLAY( , ) " ". 
-       BINTANG.
-           DISPLAY( . ) " *".
+000010*-----------------------------------------------------------
+000020*ACT3  -  STAR-PATTERN PRINTER
+000030*-----------------------------------------------------------
+000040*PRINTS A RIGHT TRIANGLE, A PYRAMID OR A DIAMOND OF STARS
+000050*TO THE TERMINAL.  SIZES ARE BOUNDS-CHECKED (1-50) AND
+000060*RE-PROMPTED INTERACTIVELY, OR TAKEN UNATTENDED FROM A
+000070*BATCH INPUT FILE, ONE SIZE PER LINE.
+000080*-----------------------------------------------------------
+000090*MODIFICATION HISTORY
+000100*DATE       INIT  DESCRIPTION
+000110*-          RSD   ORIGINAL - TRIANGLE ONLY, NO BOUNDS CHECK
+000120*ON THE SIZE, BROKEN DISPLAY SYNTAX IN
+000130*SPASI/BINTANG THAT DID NOT EVEN COMPILE.
+000140*06/24/2024 RSD   REBUILT.  ADDED A SIZE MENU WITH A 1-50
+000150*BOUNDS CHECK AND RE-PROMPT, PYRAMID AND
+000160*DIAMOND SHAPES BUILT FROM THE SAME SPASI
+000170*AND BINTANG HELPERS, AND A BATCH MODE
+000180*THAT READS SIZES FROM ACT3IN.
+000190*07/08/2024 RSD   MOVED ALL DISPLAY TEXT INTO THE SHARED
+000200*BILINGUAL MESSAGE TABLE (MSGTAB) AND
+000210*ADDED THE LANGUAGE PROMPT AT STARTUP.
+000220*-----------------------------------------------------------
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. ACT3.
+000250 AUTHOR. RASYID.
+000260 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000270 DATE-WRITTEN. 06/24/2024.
+000280 DATE-COMPILED.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT BATCH-FILE ASSIGN TO 'ACT3IN'
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-BATCH-FS.
+000350     SELECT PRINT-FILE ASSIGN TO 'ACT3PRT'
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-PRINT-FS.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  BATCH-FILE.
+000410 01  BATCH-RECORD.
+000420         05  BATCH-UKURAN            PIC 9(02).
+000430 FD  PRINT-FILE.
+000440 01  PRINT-LINE                  PIC X(80).
+000450 WORKING-STORAGE SECTION.
+000460 01  WS-UKURAN                PIC 9(02).
+000470 01  WS-BARIS                 PIC 9(02).
+000480 01  WS-SPASI-CT               PIC 9(02).
+000490 01  WS-BINTANG-CT             PIC 9(02).
+000500 01  WS-START-COL              PIC 9(02).
+000510 01  WS-PRINT-FS               PIC X(02).
+000520 01  WS-PIL                   PIC 9(01).
+000530 01  WS-VALID-SW              PIC X(01) VALUE 'N'.
+000540         88  UKURAN-OK                 VALUE 'Y'.
+000550 01  WS-DONE-SW               PIC X(01) VALUE 'N'.
+000560         88  PROGRAM-DONE              VALUE 'Y'.
+000570 01  WS-BATCH-FS              PIC X(02).
+000580 01  WS-BATCH-EOF-SW          PIC X(01) VALUE 'N'.
+000590         88  BATCH-EOF                 VALUE 'Y'.
+000600 01  WS-LANG-PIL              PIC 9(01) VALUE 1.
+000610 01  WS-SUMMARY               PIC X(60).
+000620 01  WS-EXC-FIELD              PIC X(15).
+000630 01  WS-EXC-DETAIL             PIC X(50).
+000640 COPY MSGTAB.
+000650*-----------------------------------------------------------
+000660*0000-MAINLINE
+000670*-----------------------------------------------------------
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000710     PERFORM 2000-MENU-CYCLE THRU 2000-EXIT
+000720         UNTIL PROGRAM-DONE.
+000730     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000740 1000-INITIALIZE.
+000750     PERFORM 1050-LOAD-MESSAGES THRU 1050-EXIT.
+000760     PERFORM 1100-SELECT-LANGUAGE THRU 1100-EXIT.
+000770     MOVE 'SESSION STARTED' TO WS-SUMMARY.
+000780     CALL 'AUDITLOG' USING 'ACT3      ' 'START' WS-SUMMARY.
+000790 1000-EXIT.
+000800     EXIT.
+000810*-----------------------------------------------------------
+000820*1050-LOAD-MESSAGES  -  MESSAGE NUMBERS 66-90 (SEE MSGTAB)
+000830*-----------------------------------------------------------
+000840 1050-LOAD-MESSAGES.
+000850     MOVE 'MASUKKAN UKURAN (1-50) : '   TO MSG-TEXT-INDO(66).
+000860     MOVE 'ENTER SIZE (1-50) : '       TO MSG-TEXT-ENGL(66).
+000870     MOVE 'UKURAN HARUS ANTARA 1 DAN 50, ULANGI.'
+000880         TO MSG-TEXT-INDO(67).
+000890     MOVE 'SIZE MUST BE BETWEEN 1 AND 50, RETRY.'
+000900         TO MSG-TEXT-ENGL(67).
+000910     MOVE '======= CETAK POLA BINTANG ======='
+000920         TO MSG-TEXT-INDO(68).
+000930     MOVE '======= STAR PATTERN PRINTER ======='
+000940         TO MSG-TEXT-ENGL(68).
+000950     MOVE '1. SEGITIGA'                TO MSG-TEXT-INDO(69).
+000960     MOVE '1. TRIANGLE'                TO MSG-TEXT-ENGL(69).
+000970     MOVE '2. PIRAMID'                 TO MSG-TEXT-INDO(70).
+000980     MOVE '2. PYRAMID'                 TO MSG-TEXT-ENGL(70).
+000990     MOVE '3. BELAH KETUPAT'           TO MSG-TEXT-INDO(71).
+001000     MOVE '3. DIAMOND'                 TO MSG-TEXT-ENGL(71).
+001010     MOVE '4. MODE BATCH (BACA DARI FILE)'
+001020         TO MSG-TEXT-INDO(72).
+001030     MOVE '4. BATCH MODE (READ FROM FILE)'
+001040         TO MSG-TEXT-ENGL(72).
+001050     MOVE '5. KELUAR'                  TO MSG-TEXT-INDO(73).
+001060     MOVE '5. EXIT'                    TO MSG-TEXT-ENGL(73).
+001070     MOVE '-----------------------------------'
+001080         TO MSG-TEXT-INDO(74).
+001090     MOVE '-----------------------------------'
+001100         TO MSG-TEXT-ENGL(74).
+001110     MOVE 'PIL [ ] : '                 TO MSG-TEXT-INDO(75).
+001120     MOVE 'CHOICE [ ] : '              TO MSG-TEXT-ENGL(75).
+001130     MOVE 'PILIHAN TIDAK DIKENAL.'     TO MSG-TEXT-INDO(76).
+001140     MOVE 'UNKNOWN CHOICE.'            TO MSG-TEXT-ENGL(76).
+001150     MOVE 'FILE ACT3IN TIDAK DITEMUKAN.'
+001160         TO MSG-TEXT-INDO(77).
+001170     MOVE 'FILE ACT3IN NOT FOUND.'     TO MSG-TEXT-ENGL(77).
+001180     MOVE 'UKURAN BATCH DILEWATI (DI LUAR JANGKAUAN) : '
+001190         TO MSG-TEXT-INDO(78).
+001200     MOVE 'BATCH SIZE SKIPPED (OUT OF RANGE) : '
+001210         TO MSG-TEXT-ENGL(78).
+001220     MOVE 'PROGRAM SELESAI.'           TO MSG-TEXT-INDO(79).
+001230     MOVE 'PROGRAM FINISHED.'          TO MSG-TEXT-ENGL(79).
+001240 1050-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------
+001270*1100-SELECT-LANGUAGE
+001280*-----------------------------------------------------------
+001290 1100-SELECT-LANGUAGE.
+001300     DISPLAY '1=BAHASA INDONESIA  2=ENGLISH : ' WITH NO ADVANCING.
+001310     ACCEPT WS-LANG-PIL.
+001320     IF WS-LANG-PIL = 2
+001330         SET MSG-LANG-ENGL TO TRUE
+001340     ELSE
+001350         SET MSG-LANG-INDO TO TRUE
+001360     END-IF.
+001370 1100-EXIT.
+001380     EXIT.
+001390*-----------------------------------------------------------
+001400*1800-GET-MSG  -  MOVE THE MESSAGE AT MSG-X (IN THE
+001410*CURRENT LANGUAGE) INTO MSG-OUT.
+001420*-----------------------------------------------------------
+001430 1800-GET-MSG.
+001440     IF MSG-LANG-INDO
+001450         MOVE MSG-TEXT-INDO(MSG-X) TO MSG-OUT
+001460     ELSE
+001470         MOVE MSG-TEXT-ENGL(MSG-X) TO MSG-OUT
+001480     END-IF.
+001490 1800-EXIT.
+001500     EXIT.
+001510*-----------------------------------------------------------
+001520*2000-MENU-CYCLE
+001530*-----------------------------------------------------------
+001540 2000-MENU-CYCLE.
+001550     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+001560     ACCEPT WS-PIL.
+001570     EVALUATE WS-PIL
+001580         WHEN 1
+001590             PERFORM 3000-GET-UKURAN THRU 3000-EXIT
+001600             PERFORM 4000-CETAK-SEGITIGA THRU 4000-EXIT
+001610         WHEN 2
+001620             PERFORM 3000-GET-UKURAN THRU 3000-EXIT
+001630             PERFORM 5000-CETAK-PIRAMID THRU 5000-EXIT
+001640         WHEN 3
+001650             PERFORM 3000-GET-UKURAN THRU 3000-EXIT
+001660             PERFORM 6000-CETAK-BELAH-KETUPAT THRU 6000-EXIT
+001670         WHEN 4
+001680             PERFORM 7000-BATCH-MODE THRU 7000-EXIT
+001690         WHEN 5
+001700             SET PROGRAM-DONE TO TRUE
+001710         WHEN OTHER
+001720             SET MSG-X TO 76
+001730             PERFORM 1800-GET-MSG THRU 1800-EXIT
+001740             DISPLAY MSG-OUT
+001750     END-EVALUATE.
+001760 2000-EXIT.
+001770     EXIT.
+001780 2100-DISPLAY-MENU.
+001790     DISPLAY ' '.
+001800     SET MSG-X TO 68.
+001810     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001820     DISPLAY MSG-OUT.
+001830     SET MSG-X TO 69.
+001840     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001850     DISPLAY MSG-OUT.
+001860     SET MSG-X TO 70.
+001870     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001880     DISPLAY MSG-OUT.
+001890     SET MSG-X TO 71.
+001900     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001910     DISPLAY MSG-OUT.
+001920     SET MSG-X TO 72.
+001930     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001940     DISPLAY MSG-OUT.
+001950     SET MSG-X TO 73.
+001960     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001970     DISPLAY MSG-OUT.
+001980     SET MSG-X TO 74.
+001990     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002000     DISPLAY MSG-OUT.
+002010     SET MSG-X TO 75.
+002020     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002030     DISPLAY MSG-OUT WITH NO ADVANCING.
+002040 2100-EXIT.
+002050     EXIT.
+002060*-----------------------------------------------------------
+002070*3000-GET-UKURAN  -  REPROMPT UNTIL THE SIZE IS IN RANGE.
+002080*-----------------------------------------------------------
+002090 3000-GET-UKURAN.
+002100     MOVE 'N' TO WS-VALID-SW.
+002110     PERFORM 3100-ACCEPT-UKURAN THRU 3100-EXIT
+002120         UNTIL UKURAN-OK.
+002130 3000-EXIT.
+002140     EXIT.
+002150 3100-ACCEPT-UKURAN.
+002160     SET MSG-X TO 66.
+002170     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002180     DISPLAY MSG-OUT WITH NO ADVANCING.
+002190     ACCEPT WS-UKURAN.
+002200     IF WS-UKURAN IS NUMERIC
+002210         AND WS-UKURAN >= 1 AND WS-UKURAN <= 50
+002220         SET UKURAN-OK TO TRUE
+002230     ELSE
+002240         SET MSG-X TO 67
+002250         PERFORM 1800-GET-MSG THRU 1800-EXIT
+002260         DISPLAY MSG-OUT
+002270         MOVE 'UKURAN' TO WS-EXC-FIELD
+002280         MOVE 'OUT OF RANGE (1-50)' TO WS-EXC-DETAIL
+002290         CALL 'EXCPRPT' USING 'ACT3      '
+002300             WS-EXC-FIELD WS-EXC-DETAIL
+002310     END-IF.
+002320 3100-EXIT.
+002330     EXIT.
+002340*-----------------------------------------------------------
+002350*4000-CETAK-SEGITIGA  -  RIGHT TRIANGLE, ONE TO WS-UKURAN
+002360*STARS PER ROW.
+002370*-----------------------------------------------------------
+002380 4000-CETAK-SEGITIGA.
+002390     MOVE 1 TO WS-BARIS.
+002400     PERFORM 4100-CETAK-BARIS-SEGITIGA THRU 4100-EXIT
+002410         UNTIL WS-BARIS > WS-UKURAN.
+002420 4000-EXIT.
+002430     EXIT.
+002440 4100-CETAK-BARIS-SEGITIGA.
+002450     DISPLAY ' '.
+002460     COMPUTE WS-SPASI-CT = WS-UKURAN - WS-BARIS.
+002470     PERFORM 8000-SPASI WS-SPASI-CT TIMES.
+002480     PERFORM 8100-BINTANG WS-BARIS TIMES.
+002490     ADD 1 TO WS-BARIS.
+002500 4100-EXIT.
+002510     EXIT.
+002520*-----------------------------------------------------------
+002530*5000-CETAK-PIRAMID  -  CENTERED PYRAMID, ODD STAR COUNTS.
+002540*-----------------------------------------------------------
+002550 5000-CETAK-PIRAMID.
+002560     MOVE 1 TO WS-BARIS.
+002570     PERFORM 5100-CETAK-BARIS-PIRAMID THRU 5100-EXIT
+002580         UNTIL WS-BARIS > WS-UKURAN.
+002590 5000-EXIT.
+002600     EXIT.
+002610 5100-CETAK-BARIS-PIRAMID.
+002620     DISPLAY ' '.
+002630     COMPUTE WS-SPASI-CT = WS-UKURAN - WS-BARIS.
+002640     COMPUTE WS-BINTANG-CT = (2 * WS-BARIS) - 1.
+002650     PERFORM 8000-SPASI WS-SPASI-CT TIMES.
+002660     PERFORM 8100-BINTANG WS-BINTANG-CT TIMES.
+002670     ADD 1 TO WS-BARIS.
+002680 5100-EXIT.
+002690     EXIT.
+002700*-----------------------------------------------------------
+002710*6000-CETAK-BELAH-KETUPAT  -  PYRAMID FOLLOWED BY ITS
+002720*MIRROR IMAGE.
+002730*-----------------------------------------------------------
+002740 6000-CETAK-BELAH-KETUPAT.
+002750     PERFORM 5000-CETAK-PIRAMID THRU 5000-EXIT.
+002760     COMPUTE WS-BARIS = WS-UKURAN - 1.
+002770     PERFORM 6100-CETAK-BARIS-BAWAH THRU 6100-EXIT
+002780         UNTIL WS-BARIS < 1.
+002790 6000-EXIT.
+002800     EXIT.
+002810 6100-CETAK-BARIS-BAWAH.
+002820     DISPLAY ' '.
+002830     COMPUTE WS-SPASI-CT = WS-UKURAN - WS-BARIS.
+002840     COMPUTE WS-BINTANG-CT = (2 * WS-BARIS) - 1.
+002850     PERFORM 8000-SPASI WS-SPASI-CT TIMES.
+002860     PERFORM 8100-BINTANG WS-BINTANG-CT TIMES.
+002870     SUBTRACT 1 FROM WS-BARIS.
+002880 6100-EXIT.
+002890     EXIT.
+002900*-----------------------------------------------------------
+002910*7000-BATCH-MODE  -  READ SIZES FROM ACT3IN, ONE TRIANGLE
+002920*PER LINE, SKIPPING OUT-OF-RANGE SIZES.
+002930*-----------------------------------------------------------
+002940 7000-BATCH-MODE.
+002950     MOVE 'N' TO WS-BATCH-EOF-SW.
+002960     OPEN INPUT BATCH-FILE.
+002970     IF WS-BATCH-FS = '35'
+002980         SET MSG-X TO 77
+002990         PERFORM 1800-GET-MSG THRU 1800-EXIT
+003000         DISPLAY MSG-OUT
+003010     ELSE
+003020         OPEN EXTEND PRINT-FILE
+003030         IF WS-PRINT-FS = '35'
+003040             OPEN OUTPUT PRINT-FILE
+003050             CLOSE PRINT-FILE
+003060             OPEN EXTEND PRINT-FILE
+003070         END-IF
+003080         PERFORM 7100-BACA-BATCH THRU 7100-EXIT
+003090         PERFORM 7200-PROSES-BATCH THRU 7200-EXIT
+003100             UNTIL BATCH-EOF
+003110         CLOSE BATCH-FILE
+003120         CLOSE PRINT-FILE
+003130     END-IF.
+003140 7000-EXIT.
+003150     EXIT.
+003160 7100-BACA-BATCH.
+003170     READ BATCH-FILE
+003180         AT END
+003190             SET BATCH-EOF TO TRUE
+003200     END-READ.
+003210 7100-EXIT.
+003220     EXIT.
+003230 7200-PROSES-BATCH.
+003240     IF BATCH-UKURAN IS NUMERIC
+003250         AND BATCH-UKURAN >= 1 AND BATCH-UKURAN <= 50
+003260         MOVE BATCH-UKURAN TO WS-UKURAN
+003270         PERFORM 4000-CETAK-SEGITIGA THRU 4000-EXIT
+003280         PERFORM 7300-CETAK-SEGITIGA-FILE THRU 7300-EXIT
+003290     ELSE
+003300         SET MSG-X TO 78
+003310         PERFORM 1800-GET-MSG THRU 1800-EXIT
+003320         DISPLAY MSG-OUT BATCH-UKURAN
+003330         MOVE 'BATCH-UKURAN' TO WS-EXC-FIELD
+003340         MOVE 'OUT OF RANGE (1-50)' TO WS-EXC-DETAIL
+003350         CALL 'EXCPRPT' USING 'ACT3      '
+003360             WS-EXC-FIELD WS-EXC-DETAIL
+003370     END-IF.
+003380     PERFORM 7100-BACA-BATCH THRU 7100-EXIT.
+003390 7200-EXIT.
+003400     EXIT.
+003410*-----------------------------------------------------------
+003420*7300-CETAK-SEGITIGA-FILE / 7400-CETAK-BARIS-FILE  -  SAME
+003430*TRIANGLE AS 4000-CETAK-SEGITIGA, BUT
+003440*WRITTEN TO ACT3PRT INSTEAD OF
+003450*DISPLAYED, SO A BATCH RUN LEAVES A
+003460*PRINTABLE RECORD OF EVERY SIZE
+003470*PROCESSED.
+003480*-----------------------------------------------------------
+003490 7300-CETAK-SEGITIGA-FILE.
+003500     MOVE SPACES TO PRINT-LINE.
+003510     STRING 'UKURAN = ' WS-UKURAN DELIMITED BY SIZE
+003520         INTO PRINT-LINE.
+003530     WRITE PRINT-LINE.
+003540     MOVE 1 TO WS-BARIS.
+003550     PERFORM 7400-CETAK-BARIS-FILE THRU 7400-EXIT
+003560         UNTIL WS-BARIS > WS-UKURAN.
+003570     MOVE SPACES TO PRINT-LINE.
+003580     WRITE PRINT-LINE.
+003590 7300-EXIT.
+003600     EXIT.
+003610 7400-CETAK-BARIS-FILE.
+003620     MOVE SPACES TO PRINT-LINE.
+003630     COMPUTE WS-SPASI-CT = WS-UKURAN - WS-BARIS.
+003640     COMPUTE WS-START-COL = WS-SPASI-CT + 1.
+003650     MOVE ALL '*' TO PRINT-LINE(WS-START-COL : WS-BARIS).
+003660     WRITE PRINT-LINE.
+003670     ADD 1 TO WS-BARIS.
+003680 7400-EXIT.
+003690     EXIT.
+003700*-----------------------------------------------------------
+003710*8000-SPASI / 8100-BINTANG  -  ONE-CHARACTER HELPERS,
+003720*REUSED BY ALL THREE SHAPES.
+003730*-----------------------------------------------------------
+003740 8000-SPASI.
+003750     DISPLAY ' ' WITH NO ADVANCING.
+003760 8100-BINTANG.
+003770     DISPLAY '*' WITH NO ADVANCING.
+003780 9000-TERMINATE.
+003790     MOVE 'SESSION ENDED' TO WS-SUMMARY.
+003800     CALL 'AUDITLOG' USING 'ACT3      ' 'END  ' WS-SUMMARY.
+003810     SET MSG-X TO 79.
+003820     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+003830     DISPLAY MSG-OUT.
+003840     GOBACK.
+003850 9000-EXIT.
+003860     EXIT.
