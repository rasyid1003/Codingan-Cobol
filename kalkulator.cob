@@ -1,32 +1,280 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACT1.
-       AUTHOR. RASYID.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Angka.
-               02 A1 PIC 9(2).
-               02 A2 PIC 9(2).
-               02 HSL1 PIC Z(5).
-               02 HSL2 PIC Z(5).
-               02 HSL3 PIC Z(5).
-               02 HSL4 PIC Z(5).9(2).
-       PROCEDURE DIVISION..
-       MULAI.
-           DISPLAY 'PROGRAM KALKULATOR'.
-           DISPLAY 'Masukan Angka Pertama : ', accept A1.
-           DISPLAY 'Masukan Angka Kedua : ', accept A2.
-           DISPLAY 'Hasil'.
-           COMPUTE HSL1 = A1 + A2.
-           COMPUTE HSL2 = A1 + A2.
-           COMPUTE HSL3 = A1 + A2.
-           COMPUTE HSL4 = A1 + A2.
-           DISPLAY 'Hasil Dari ' A1 ' + ' A2' = ',HSL1.
-           DISPLAY 'Hasil Dari ' A1 ' + ' A2' = ',HSL2.
-           DISPLAY 'Hasil Dari ' A1 ' + ' A2' = ',HSL3.
-           DISPLAY 'Hasil Dari ' A1 ' + ' A2' = ',HSL4.
-           GO TO SELESAI.
-       SELESAI.
-           STOP RUN.
-
-
+000010*-----------------------------------------------------------
+000020*ACT1  -  FOUR-FUNCTION CALCULATOR
+000030*-----------------------------------------------------------
+000040*ACCEPTS TWO SIGNED, TWO-DECIMAL AMOUNTS AND AN OPERATION
+000050*CODE (+, -, *, /) AND DISPLAYS THE RESULT.  LOOPS UNTIL
+000060*THE OPERATOR CHOOSES TO QUIT.
+000070*-----------------------------------------------------------
+000080*MODIFICATION HISTORY
+000090*DATE       INIT  DESCRIPTION
+000100*-          RSD   ORIGINAL - FOUR IDENTICAL ADDITIONS ONLY.
+000110*06/17/2024 RSD   REPLACED WITH A REAL OPERATION MENU
+000120*(+,-,*,/); AMOUNTS ARE NOW SIGNED WITH
+000130*TWO DECIMAL PLACES INSTEAD OF INTEGER
+000140*ONLY.
+000150*07/01/2024 RSD   LOGS START/END THROUGH AUDITLOG; ENDS
+000160*WITH GOBACK SO DRIVER CAN CALL THIS AS A
+000170*SUBPROGRAM.
+000180*07/08/2024 RSD   MOVED ALL DISPLAY TEXT INTO THE SHARED
+000190*BILINGUAL MESSAGE TABLE (MSGTAB) AND
+000200*ADDED THE LANGUAGE PROMPT AT STARTUP.
+000210*08/05/2024 RSD   WIDENED HASIL/HASIL-DISP TO TEN INTEGER
+000220*DIGITS SO A MULTIPLY OF TWO MAXIMUM-SIZE
+000230*AMOUNTS FITS, AND ADDED AN ON SIZE ERROR
+000240*PHRASE (NEW 1550-HASIL-OVERFLOW) TO EVERY
+000250*OPERATION, NOT JUST DIVIDE, SO ANY RESULT
+000260*THAT STILL DOES NOT FIT IS REPORTED AND
+000270*ZEROED INSTEAD OF SILENTLY TRUNCATED.
+000280*-----------------------------------------------------------
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. ACT1.
+000310 AUTHOR. RASYID.
+000320 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000330 DATE-WRITTEN. 06/17/2024.
+000340 DATE-COMPILED.
+000350 ENVIRONMENT DIVISION.
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380 01  ANGKA.
+000390         02  A1                      PIC S9(5)V99.
+000400         02  A2                      PIC S9(5)V99.
+000410         02  HASIL                   PIC S9(10)V99.
+000420         02  HASIL-DISP              PIC -(9)9.99.
+000430 01  WS-OPERATOR              PIC X(01).
+000440         88  OPR-TAMBAH               VALUE '+'.
+000450         88  OPR-KURANG               VALUE '-'.
+000460         88  OPR-KALI                 VALUE '*'.
+000470         88  OPR-BAGI                 VALUE '/'.
+000480         88  OPR-VALID                VALUE '+' '-' '*' '/'.
+000490 01  WS-LAGI-SW               PIC X(01) VALUE 'Y'.
+000500         88  HITUNG-LAGI              VALUE 'Y' 'y'.
+000510 01  WS-LANG-PIL              PIC 9(01) VALUE 1.
+000520 01  WS-SUMMARY               PIC X(60).
+000530 01  WS-EXC-FIELD             PIC X(15).
+000540 01  WS-EXC-DETAIL            PIC X(50).
+000550 COPY MSGTAB.
+000560*-----------------------------------------------------------
+000570*0000-MAINLINE
+000580*-----------------------------------------------------------
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000620     PERFORM 1200-HITUNG-SATU THRU 1200-EXIT
+000630         UNTIL NOT HITUNG-LAGI.
+000640     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000650*-----------------------------------------------------------
+000660*1000-INITIALIZE  -  LOAD MESSAGES, PICK LANGUAGE, LOG
+000670*SESSION START.
+000680*-----------------------------------------------------------
+000690 1000-INITIALIZE.
+000700     PERFORM 1050-LOAD-MESSAGES THRU 1050-EXIT.
+000710     PERFORM 1100-SELECT-LANGUAGE THRU 1100-EXIT.
+000720     SET MSG-X TO 21.
+000730     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+000740     DISPLAY MSG-OUT.
+000750     MOVE 'SESSION STARTED' TO WS-SUMMARY.
+000760     CALL 'AUDITLOG' USING 'ACT1      ' 'START' WS-SUMMARY.
+000770 1000-EXIT.
+000780     EXIT.
+000790*-----------------------------------------------------------
+000800*1050-LOAD-MESSAGES  -  MESSAGE NUMBERS 21-40 (SEE MSGTAB)
+000810*-----------------------------------------------------------
+000820 1050-LOAD-MESSAGES.
+000830     MOVE 'PROGRAM KALKULATOR'          TO MSG-TEXT-INDO(21).
+000840     MOVE 'CALCULATOR PROGRAM'          TO MSG-TEXT-ENGL(21).
+000850     MOVE 'MASUKAN ANGKA PERTAMA  : '   TO MSG-TEXT-INDO(22).
+000860     MOVE 'ENTER FIRST NUMBER     : '   TO MSG-TEXT-ENGL(22).
+000870     MOVE 'MASUKAN ANGKA KEDUA    : '   TO MSG-TEXT-INDO(23).
+000880     MOVE 'ENTER SECOND NUMBER    : '   TO MSG-TEXT-ENGL(23).
+000890     MOVE 'PILIH OPERASI :'             TO MSG-TEXT-INDO(24).
+000900     MOVE 'CHOOSE OPERATION :'          TO MSG-TEXT-ENGL(24).
+000910     MOVE '   +   TAMBAH'               TO MSG-TEXT-INDO(25).
+000920     MOVE '   +   ADD'                  TO MSG-TEXT-ENGL(25).
+000930     MOVE '   -   KURANG'               TO MSG-TEXT-INDO(26).
+000940     MOVE '   -   SUBTRACT'             TO MSG-TEXT-ENGL(26).
+000950     MOVE '   *   KALI'                 TO MSG-TEXT-INDO(27).
+000960     MOVE '   *   MULTIPLY'             TO MSG-TEXT-ENGL(27).
+000970     MOVE '   /   BAGI'                 TO MSG-TEXT-INDO(28).
+000980     MOVE '   /   DIVIDE'               TO MSG-TEXT-ENGL(28).
+000990     MOVE 'OPERASI (+ - * /) : '        TO MSG-TEXT-INDO(29).
+001000     MOVE 'OPERATION (+ - * /) : '      TO MSG-TEXT-ENGL(29).
+001010     MOVE 'OPERASI TIDAK DIKENAL, ULANGI.' TO MSG-TEXT-INDO(30).
+001020     MOVE 'UNKNOWN OPERATION, TRY AGAIN.'  TO MSG-TEXT-ENGL(30).
+001030     MOVE 'TIDAK BOLEH DIBAGI NOL.'     TO MSG-TEXT-INDO(31).
+001040     MOVE 'CANNOT DIVIDE BY ZERO.'      TO MSG-TEXT-ENGL(31).
+001050     MOVE 'HASIL DARI '                 TO MSG-TEXT-INDO(32).
+001060     MOVE 'RESULT OF '                  TO MSG-TEXT-ENGL(32).
+001070     MOVE 'HITUNG LAGI (Y/T) : '        TO MSG-TEXT-INDO(33).
+001080     MOVE 'CALCULATE AGAIN (Y/N) : '    TO MSG-TEXT-ENGL(33).
+001090     MOVE 'PROGRAM SELESAI.'            TO MSG-TEXT-INDO(34).
+001100     MOVE 'PROGRAM FINISHED.'           TO MSG-TEXT-ENGL(34).
+001110     MOVE 'HASIL TERLALU BESAR.'        TO MSG-TEXT-INDO(35).
+001120     MOVE 'RESULT TOO LARGE.'           TO MSG-TEXT-ENGL(35).
+001130 1050-EXIT.
+001140     EXIT.
+001150*-----------------------------------------------------------
+001160*1100-SELECT-LANGUAGE
+001170*-----------------------------------------------------------
+001180 1100-SELECT-LANGUAGE.
+001190     DISPLAY '1=BAHASA INDONESIA  2=ENGLISH : ' WITH NO ADVANCING.
+001200     ACCEPT WS-LANG-PIL.
+001210     IF WS-LANG-PIL = 2
+001220         SET MSG-LANG-ENGL TO TRUE
+001230     ELSE
+001240         SET MSG-LANG-INDO TO TRUE
+001250     END-IF.
+001260 1100-EXIT.
+001270     EXIT.
+001280*-----------------------------------------------------------
+001290*1200-HITUNG-SATU  -  ONE COMPLETE CALCULATION CYCLE.
+001300*-----------------------------------------------------------
+001310 1200-HITUNG-SATU.
+001320     PERFORM 1300-ACCEPT-AMOUNTS THRU 1300-EXIT.
+001330     PERFORM 1400-ACCEPT-OPERATOR THRU 1400-EXIT.
+001340     PERFORM 1500-COMPUTE-HASIL THRU 1500-EXIT.
+001350     PERFORM 1600-TAMPIL-HASIL THRU 1600-EXIT.
+001360     PERFORM 1700-TANYA-LAGI THRU 1700-EXIT.
+001370 1200-EXIT.
+001380     EXIT.
+001390 1300-ACCEPT-AMOUNTS.
+001400     SET MSG-X TO 22.
+001410     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001420     DISPLAY MSG-OUT WITH NO ADVANCING.
+001430     ACCEPT A1.
+001440     SET MSG-X TO 23.
+001450     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001460     DISPLAY MSG-OUT WITH NO ADVANCING.
+001470     ACCEPT A2.
+001480 1300-EXIT.
+001490     EXIT.
+001500*-----------------------------------------------------------
+001510*1400-ACCEPT-OPERATOR  -  REPROMPT UNTIL A VALID OPERATION
+001520*CODE IS ENTERED.
+001530*-----------------------------------------------------------
+001540 1400-ACCEPT-OPERATOR.
+001550     DISPLAY ' '.
+001560     SET MSG-X TO 24.
+001570     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001580     DISPLAY MSG-OUT.
+001590     SET MSG-X TO 25.
+001600     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001610     DISPLAY MSG-OUT.
+001620     SET MSG-X TO 26.
+001630     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001640     DISPLAY MSG-OUT.
+001650     SET MSG-X TO 27.
+001660     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001670     DISPLAY MSG-OUT.
+001680     SET MSG-X TO 28.
+001690     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001700     DISPLAY MSG-OUT.
+001710     MOVE SPACES TO WS-OPERATOR.
+001720     PERFORM 1450-GET-OPERATOR THRU 1450-EXIT
+001730         UNTIL OPR-VALID.
+001740 1400-EXIT.
+001750     EXIT.
+001760 1450-GET-OPERATOR.
+001770     SET MSG-X TO 29.
+001780     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+001790     DISPLAY MSG-OUT WITH NO ADVANCING.
+001800     ACCEPT WS-OPERATOR.
+001810     IF NOT OPR-VALID
+001820         SET MSG-X TO 30
+001830         PERFORM 1800-GET-MSG THRU 1800-EXIT
+001840         DISPLAY MSG-OUT
+001850     END-IF.
+001860 1450-EXIT.
+001870     EXIT.
+001880*-----------------------------------------------------------
+001890*1500-COMPUTE-HASIL  -  APPLY THE CHOSEN OPERATION.  DIVIDE
+001900*BY ZERO AND ANY RESULT TOO BIG FOR
+001910*HASIL ARE BOTH CAUGHT WITH THE
+001920*ON SIZE ERROR PHRASE INSTEAD OF
+001930*ABENDING OR WRAPPING SILENTLY.
+001940*-----------------------------------------------------------
+001950 1500-COMPUTE-HASIL.
+001960     EVALUATE TRUE
+001970         WHEN OPR-TAMBAH
+001980             COMPUTE HASIL = A1 + A2
+001990                 ON SIZE ERROR
+002000                 PERFORM 1550-HASIL-OVERFLOW THRU 1550-EXIT
+002010             END-COMPUTE
+002020         WHEN OPR-KURANG
+002030             COMPUTE HASIL = A1 - A2
+002040                 ON SIZE ERROR
+002050                 PERFORM 1550-HASIL-OVERFLOW THRU 1550-EXIT
+002060             END-COMPUTE
+002070         WHEN OPR-KALI
+002080             COMPUTE HASIL = A1 * A2
+002090                 ON SIZE ERROR
+002100                 PERFORM 1550-HASIL-OVERFLOW THRU 1550-EXIT
+002110             END-COMPUTE
+002120         WHEN OPR-BAGI
+002130             COMPUTE HASIL = A1 / A2
+002140                 ON SIZE ERROR
+002150                 SET MSG-X TO 31
+002160                 PERFORM 1800-GET-MSG THRU 1800-EXIT
+002170                 DISPLAY MSG-OUT
+002180                 MOVE ZERO TO HASIL
+002190                 MOVE 'A2' TO WS-EXC-FIELD
+002200                 MOVE 'DIVIDE BY ZERO' TO WS-EXC-DETAIL
+002210                 CALL 'EXCPRPT' USING 'ACT1      '
+002220                 WS-EXC-FIELD WS-EXC-DETAIL
+002230             END-COMPUTE
+002240     END-EVALUATE.
+002250 1500-EXIT.
+002260     EXIT.
+002270*-----------------------------------------------------------
+002280*1550-HASIL-OVERFLOW  -  A RESULT DID NOT FIT IN HASIL.
+002290*REPORT IT AND FORCE HASIL TO ZERO
+002300*SO 1600-TAMPIL-HASIL DOES NOT SHOW
+002310*A WRAPPED OR GARBAGE VALUE.
+002320*-----------------------------------------------------------
+002330 1550-HASIL-OVERFLOW.
+002340     SET MSG-X TO 35.
+002350     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002360     DISPLAY MSG-OUT.
+002370     MOVE ZERO TO HASIL.
+002380     MOVE 'HASIL' TO WS-EXC-FIELD.
+002390     MOVE 'RESULT OVERFLOW' TO WS-EXC-DETAIL.
+002400     CALL 'EXCPRPT' USING 'ACT1      '
+002410         WS-EXC-FIELD WS-EXC-DETAIL.
+002420 1550-EXIT.
+002430     EXIT.
+002440 1600-TAMPIL-HASIL.
+002450     MOVE HASIL TO HASIL-DISP.
+002460     SET MSG-X TO 32.
+002470     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002480     DISPLAY MSG-OUT A1 ' ' WS-OPERATOR ' ' A2 ' = '
+002490         HASIL-DISP.
+002500 1600-EXIT.
+002510     EXIT.
+002520 1700-TANYA-LAGI.
+002530     DISPLAY ' '.
+002540     SET MSG-X TO 33.
+002550     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002560     DISPLAY MSG-OUT WITH NO ADVANCING.
+002570     ACCEPT WS-LAGI-SW.
+002580 1700-EXIT.
+002590     EXIT.
+002600*-----------------------------------------------------------
+002610*1800-GET-MSG  -  MOVE THE MESSAGE AT MSG-X (IN THE
+002620*CURRENT LANGUAGE) INTO MSG-OUT.
+002630*-----------------------------------------------------------
+002640 1800-GET-MSG.
+002650     IF MSG-LANG-INDO
+002660         MOVE MSG-TEXT-INDO(MSG-X) TO MSG-OUT
+002670     ELSE
+002680         MOVE MSG-TEXT-ENGL(MSG-X) TO MSG-OUT
+002690     END-IF.
+002700 1800-EXIT.
+002710     EXIT.
+002720 9000-TERMINATE.
+002730     MOVE 'SESSION ENDED' TO WS-SUMMARY.
+002740     CALL 'AUDITLOG' USING 'ACT1      ' 'END  ' WS-SUMMARY.
+002750     SET MSG-X TO 34.
+002760     PERFORM 1800-GET-MSG THRU 1800-EXIT.
+002770     DISPLAY MSG-OUT.
+002780     GOBACK.
+002790 9000-EXIT.
+002800     EXIT.
