@@ -0,0 +1,74 @@
+000100*-------------------------------------------------------------
+000200* MHSNGHT  -  NIGHTLY JOB STREAM FOR THE MAHASISWA SUITE
+000300*-------------------------------------------------------------
+000400* RUNS IDENTITAS, ACT1, PERT2 AND ACT3 UNATTENDED AGAINST
+000500* PRE-BUILT TRANSACTION INPUT FILES.  EACH PROGRAM READS ITS
+000600* TRANSACTIONS FROM SYSIN IN PLACE OF THE OPERATOR KEYBOARD,
+000700* EXACTLY AS IT WOULD ACCEPT THEM INTERACTIVELY.  ANY ENTRY
+000800* A PROGRAM WOULD NORMALLY REJECT AND RE-PROMPT FOR (AN
+000900* OUT-OF-RANGE PIL IN PERT2, A BAD UKURAN IN ACT3, A NON-
+001000* NUMERIC NPM/NO_HP OR A BAD EMAIL IN IDENTITAS, A DIVIDE BY
+001100* ZERO IN ACT1) IS INSTEAD WRITTEN BY EXCPRPT TO THE SHARED
+001200* EXCRPT FILE AND THE STEP CONTINUES ON TO THE NEXT
+001300* TRANSACTION.  THE LAST STEP LISTS EXCRPT SO THE MORNING
+001400* OPERATOR HAS A SINGLE EXCEPTION REPORT TO REVIEW.
+001500*
+001600* TRANSACTION FILES ARE PREPARED BY THE SCHEDULER AHEAD OF
+001700* THIS RUN AND ARE NOT PART OF THIS JOB STREAM.
+001800*-------------------------------------------------------------
+001900* MODIFICATION HISTORY
+002000* DATE       INIT  DESCRIPTION
+002100* 07/15/2024 RSD   ORIGINAL - UNATTENDED RUN OF THE FOUR
+002200*                  INTERACTIVE PROGRAMS WITH EXCEPTION
+002300*                  REPORTING VIA EXCPRPT.
+002400*-------------------------------------------------------------
+002500//MHSNGHT  JOB  (ACCTNO),'MHS NIGHTLY RUN',CLASS=A,MSGCLASS=X
+002600//*
+002700//*------------------------------------------------------------
+002800//* STEP010  -  REMOVE YESTERDAY'S EXCEPTION REPORT
+002900//*------------------------------------------------------------
+003000//STEP010  EXEC PGM=IEFBR14
+003100//EXCRPT   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=(MOD,DELETE),
+003200//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+003300//*
+003400//*------------------------------------------------------------
+003500//* STEP020  -  UPDATE STUDENT BIODATA (PROGRAM IDENTITAS)
+003600//*------------------------------------------------------------
+003700//STEP020  EXEC PGM=IDENTITAS
+003800//SYSIN    DD  DSN=MHS.NIGHTLY.TRANS.IDENTITAS,DISP=SHR
+003900//SYSOUT   DD  SYSOUT=*
+004000//EXCRPT   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=(MOD,CATLG),
+004100//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+004200//*
+004300//*------------------------------------------------------------
+004400//* STEP030  -  RUN CALCULATOR TRANSACTIONS (PROGRAM ACT1)
+004500//*------------------------------------------------------------
+004600//STEP030  EXEC PGM=ACT1
+004700//SYSIN    DD  DSN=MHS.NIGHTLY.TRANS.ACT1,DISP=SHR
+004800//SYSOUT   DD  SYSOUT=*
+004900//EXCRPT   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=MOD
+005000//*
+005100//*------------------------------------------------------------
+005200//* STEP040  -  RUN MENU/SHAPE TRANSACTIONS (PROGRAM PERT2)
+005300//*------------------------------------------------------------
+005400//STEP040  EXEC PGM=PERT2
+005500//SYSIN    DD  DSN=MHS.NIGHTLY.TRANS.PERT2,DISP=SHR
+005600//SYSOUT   DD  SYSOUT=*
+005700//EXCRPT   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=MOD
+005800//*
+005900//*------------------------------------------------------------
+006000//* STEP050  -  RUN BATCH TRIANGLE TRANSACTIONS (PROGRAM ACT3)
+006100//*------------------------------------------------------------
+006200//STEP050  EXEC PGM=ACT3
+006300//SYSIN    DD  DSN=MHS.NIGHTLY.TRANS.ACT3,DISP=SHR
+006400//SYSOUT   DD  SYSOUT=*
+006500//EXCRPT   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=MOD
+006600//*
+006700//*------------------------------------------------------------
+006800//* STEP060  -  LIST THE EXCEPTION REPORT FOR THE OPERATOR
+006900//*------------------------------------------------------------
+007000//STEP060  EXEC PGM=IEBGENER
+007100//SYSIN    DD  DUMMY
+007200//SYSPRINT DD  SYSOUT=*
+007300//SYSUT1   DD  DSN=MHS.NIGHTLY.EXCRPT,DISP=SHR
+007400//SYSUT2   DD  SYSOUT=*
