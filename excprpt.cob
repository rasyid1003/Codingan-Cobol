@@ -0,0 +1,107 @@
+000010*-----------------------------------------------------------
+000020*EXCPRPT  -  COMMON EXCEPTION-REPORT SUBPROGRAM
+000030*-----------------------------------------------------------
+000040*APPENDS ONE LINE TO THE SHARED EXCEPTION FILE FOR EVERY
+000050*REJECTED OR OUT-OF-RANGE ENTRY A CALLING PROGRAM WANTS
+000060*RECORDED.  CALLED LIKE -
+000070*CALL 'EXCPRPT' USING LK-PGM-ID LK-FIELD LK-DETAIL.
+000080*LK-FIELD NAMES THE INPUT THAT WAS REJECTED.  LK-DETAIL IS
+000090*A SHORT FREE-FORM NOTE ABOUT WHAT WAS WRONG WITH IT.  THE
+000100*NIGHTLY JOB STREAM COLLECTS THIS ONE FILE INTO A SINGLE
+000110*EXCEPTION REPORT FOR THE MORNING OPERATOR.
+000120*-----------------------------------------------------------
+000130*MODIFICATION HISTORY
+000140*DATE       INIT  DESCRIPTION
+000150*07/15/2024 RSD   ORIGINAL - CALLED BY IDENTITAS, ACT1,
+000160*PERT2 AND ACT3 WHEREVER THEY ALREADY
+000170*REJECT AN INPUT AND RE-PROMPT OR SKIP.
+000180*08/05/2024 RSD   EP-FS MOVED FROM A 77-LEVEL TO A 01-LEVEL
+000190*ITEM TO MATCH THE REST OF THE SUITE'S
+000200*STANDALONE SWITCHES AND COUNTERS.
+000210*-----------------------------------------------------------
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. EXCPRPT.
+000240 AUTHOR. RASYID.
+000250 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000260 DATE-WRITTEN. 07/15/2024.
+000270 DATE-COMPILED.
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT EXCEPT-FILE ASSIGN TO 'EXCRPT'
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS EP-FS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  EXCEPT-FILE.
+000370 01  EXCEPT-LINE                 PIC X(100).
+000380 WORKING-STORAGE SECTION.
+000390 01  EP-FS                       PIC X(02).
+000400 01  EP-TIMESTAMP.
+000410         05  EP-YY                   PIC 9(04).
+000420         05  EP-MM                   PIC 9(02).
+000430         05  EP-DD                   PIC 9(02).
+000440 01  EP-DATE-TIME                PIC X(10).
+000450 01  EP-SYSDATE                  PIC 9(08).
+000460 LINKAGE SECTION.
+000470 01  LK-PGM-ID                   PIC X(10).
+000480 01  LK-FIELD                    PIC X(15).
+000490 01  LK-DETAIL                   PIC X(50).
+000500*-----------------------------------------------------------
+000510*0000-MAINLINE
+000520*-----------------------------------------------------------
+000530 PROCEDURE DIVISION USING LK-PGM-ID LK-FIELD LK-DETAIL.
+000540 0000-MAINLINE.
+000550     PERFORM 1000-OPEN-EXCEPT THRU 1000-EXIT.
+000560     PERFORM 2000-WRITE-ENTRY THRU 2000-EXIT.
+000570     PERFORM 3000-CLOSE-EXCEPT THRU 3000-EXIT.
+000580     GOBACK.
+000590*-----------------------------------------------------------
+000600*1000-OPEN-EXCEPT  -  OPEN FOR APPEND, CREATING IT THE
+000610*FIRST TIME AN EXCEPTION IS WRITTEN.
+000620*-----------------------------------------------------------
+000630 1000-OPEN-EXCEPT.
+000640     OPEN EXTEND EXCEPT-FILE.
+000650     IF EP-FS = '35'
+000660         OPEN OUTPUT EXCEPT-FILE
+000670         CLOSE EXCEPT-FILE
+000680         OPEN EXTEND EXCEPT-FILE
+000690     END-IF.
+000700 1000-EXIT.
+000710     EXIT.
+000720*-----------------------------------------------------------
+000730*2000-WRITE-ENTRY
+000740*-----------------------------------------------------------
+000750 2000-WRITE-ENTRY.
+000760     ACCEPT EP-SYSDATE FROM DATE YYYYMMDD.
+000770     MOVE EP-SYSDATE(1:4) TO EP-YY.
+000780     MOVE EP-SYSDATE(5:2) TO EP-MM.
+000790     MOVE EP-SYSDATE(7:2) TO EP-DD.
+000800     MOVE SPACES TO EP-DATE-TIME.
+000810     STRING EP-YY   DELIMITED BY SIZE
+000820         '-'     DELIMITED BY SIZE
+000830         EP-MM   DELIMITED BY SIZE
+000840         '-'     DELIMITED BY SIZE
+000850         EP-DD   DELIMITED BY SIZE
+000860         INTO EP-DATE-TIME
+000870     END-STRING.
+000880     MOVE SPACES TO EXCEPT-LINE.
+000890     STRING EP-DATE-TIME DELIMITED BY SIZE
+000900         ' '          DELIMITED BY SIZE
+000910         LK-PGM-ID    DELIMITED BY SIZE
+000920         ' '          DELIMITED BY SIZE
+000930         LK-FIELD     DELIMITED BY SIZE
+000940         ' '          DELIMITED BY SIZE
+000950         LK-DETAIL    DELIMITED BY SIZE
+000960         INTO EXCEPT-LINE
+000970     END-STRING.
+000980     WRITE EXCEPT-LINE.
+000990 2000-EXIT.
+001000     EXIT.
+001010*-----------------------------------------------------------
+001020*3000-CLOSE-EXCEPT
+001030*-----------------------------------------------------------
+001040 3000-CLOSE-EXCEPT.
+001050     CLOSE EXCEPT-FILE.
+001060 3000-EXIT.
+001070     EXIT.
