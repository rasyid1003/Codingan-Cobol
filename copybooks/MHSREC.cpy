@@ -0,0 +1,23 @@
+000010*-----------------------------------------------------------
+000020*MHSREC.         MAHASISWA (STUDENT) MASTER RECORD LAYOUT
+000030*-----------------------------------------------------------
+000040*COMMON DESCRIPTION OF THE STUDENT BIODATA RECORD, SHARED
+000050*BY IDENTITAS (BIODATA.COB) AND ALL REPORTING / EXPORT
+000060*PROGRAMS THAT READ THE MHS MASTER FILE.  COPY THIS MEMBER
+000070*UNDER A 01-LEVEL GROUP NAME OF THE CALLER'S CHOOSING, E.G.
+000080*01  MHS-RECORD.
+000090*COPY MHSREC.
+000100*-----------------------------------------------------------
+000110*DATE       INIT  DESCRIPTION
+000120*02/14/2024 RSD   ORIGINAL FIELD LIST LIFTED FROM BIODATA.
+000130*08/05/2024 RSD   ALAMAT CORRECTED TO PIC X(50) - AN ADDRESS
+000140*ROUTINELY CARRIES HOUSE/STREET NUMBERS AND
+000150*HAS NO BUSINESS BEING RESTRICTED TO THE
+000160*ALPHABETIC CLASS.
+000170*-----------------------------------------------------------
+000180         05  NAMA                    PIC A(35).
+000190         05  NPM                     PIC X(08).
+000200         05  KELAS                   PIC X(05).
+000210         05  ALAMAT                  PIC X(50).
+000220         05  NO_HP                   PIC X(15).
+000230         05  EMAIL                   PIC X(35).
