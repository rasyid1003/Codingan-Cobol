@@ -0,0 +1,16 @@
+000010*-----------------------------------------------------------
+000020*KELASREC.       CLASS-INDEX RECORD LAYOUT
+000030*-----------------------------------------------------------
+000040*ONE ENTRY PER KELAS (CLASS), HOLDING A RUNNING COUNT OF HOW
+000050*MANY MHS MASTER RECORDS CARRY THAT KELAS.  BUILT AND KEPT
+000060*CURRENT BY KELASIDX FROM THE MHS MASTER FILE.  COPY THIS
+000070*MEMBER UNDER A 01-LEVEL GROUP NAME OF THE CALLER'S CHOOSING,
+000080*E.G.
+000090*01  KELAS-RECORD.
+000100*COPY KELASREC.
+000110*-----------------------------------------------------------
+000120*DATE       INIT  DESCRIPTION
+000130*07/15/2024 RSD   ORIGINAL.
+000140*-----------------------------------------------------------
+000150         05  KELAS                   PIC X(05).
+000160         05  KELAS-COUNT             PIC 9(05).
