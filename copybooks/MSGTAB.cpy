@@ -0,0 +1,32 @@
+000010*-----------------------------------------------------------
+000020*MSGTAB.         BILINGUAL (INDONESIAN / ENGLISH) MESSAGE
+000030*TABLE, SHARED BY ALL INTERACTIVE PROGRAMS
+000040*-----------------------------------------------------------
+000050*EACH PROGRAM LOADS ITS OWN BLOCK OF MESSAGE NUMBERS AT
+000060*STARTUP (SEE THE 1000-INITIALIZE PARAGRAPH OF THAT
+000070*PROGRAM) AND THEN PICKS UP TEXT BY SETTING MSG-X TO THE
+000080*MESSAGE NUMBER AND PERFORMING 1800-GET-MSG, WHICH MOVES
+000090*THE TEXT FOR THE CURRENT MSG-LANG-SW INTO MSG-OUT.
+000100*
+000110*NUMBER RANGES ARE RESERVED PER PROGRAM SO THEY CAN SHARE
+000120*ONE TABLE WITHOUT COLLIDING:
+000130*01-20   IDENTITAS   (BIODATA.COB)
+000140*21-40   ACT1        (KALKULATOR.COB)
+000150*41-65   PERT2       (MENU.COB)
+000160*66-90   ACT3        (SEGITIGA.COB)
+000170*91-100  DRIVER MENU (DRIVER.COB)
+000180*-----------------------------------------------------------
+000190*DATE       INIT  DESCRIPTION
+000200*06/03/2024 RSD   ORIGINAL TABLE.
+000210*06/20/2024 RSD   WIDENED THE TABLE TO 100 ENTRIES AND THE
+000220*TEXT FIELDS TO 48 CHARACTERS TO MAKE ROOM
+000230*FOR ACT1, PERT2 AND ACT3.
+000240*-----------------------------------------------------------
+000250 01  MSG-TABLE.
+000260         05  MSG-ENTRY OCCURS 100 TIMES INDEXED BY MSG-X.
+000270             10  MSG-TEXT-INDO       PIC X(48).
+000280             10  MSG-TEXT-ENGL       PIC X(48).
+000290 01  MSG-OUT                     PIC X(48).
+000300 01  MSG-LANG-SW                 PIC X(01) VALUE 'I'.
+000310         88  MSG-LANG-INDO           VALUE 'I'.
+000320         88  MSG-LANG-ENGL           VALUE 'E'.
