@@ -0,0 +1,148 @@
+000010*-----------------------------------------------------------
+000020*CSVEXP  -  BIODATA CSV EXPORT FOR THE CAMPUS SIS
+000030*-----------------------------------------------------------
+000040*READS THE MHS MASTER FILE BUILT BY IDENTITAS AND WRITES
+000050*ONE CSV LINE PER STUDENT (NAMA,NPM,KELAS,ALAMAT,NO_HP,
+000060*EMAIL) TO A FLAT INTERFACE FILE THE SIS IMPORT JOB CAN
+000070*PICK UP, INSTEAD OF RETYPING THE SAME DATA BY HAND.
+000080*-----------------------------------------------------------
+000090*MODIFICATION HISTORY
+000100*DATE       INIT  DESCRIPTION
+000110*06/12/2024 RSD   ORIGINAL.
+000120*08/05/2024 RSD   WIDENED CSV-LINE TO X(160) - THE OLD
+000130*X(150) LEFT NO ROOM TO SPARE ONCE NAMA,
+000140*ALAMAT AND EMAIL WERE ALL NEAR THEIR
+000150*MAXIMUM LENGTH AT THE SAME TIME.
+000160*-----------------------------------------------------------
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CSVEXP.
+000190 AUTHOR. RASYID.
+000200 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000210 DATE-WRITTEN. 06/12/2024.
+000220 DATE-COMPILED.
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT MHS-FILE ASSIGN TO 'MHSMAST'
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS NPM OF MHS-RECORD
+000300         FILE STATUS IS WS-FS.
+000310     SELECT CSV-FILE ASSIGN TO 'BIOCSV'
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-CSV-FS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  MHS-FILE.
+000370 01  MHS-RECORD.
+000380         COPY MHSREC.
+000390 FD  CSV-FILE.
+000400 01  CSV-LINE                    PIC X(160).
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-FS                       PIC X(02).
+000430 01  WS-CSV-FS                   PIC X(02).
+000440 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000450         88  MHS-EOF                     VALUE 'Y'.
+000460 01  WS-TRIM-CT                  PIC 9(02).
+000470 01  WS-LEN-NAMA                 PIC 9(02).
+000480 01  WS-LEN-ALAMAT               PIC 9(02).
+000490 01  WS-LEN-EMAIL                PIC 9(02).
+000500 01  WS-REC-COUNT                PIC 9(05) VALUE ZERO.
+000510 01  WS-COUNT-DISP               PIC ZZZZ9.
+000520*-----------------------------------------------------------
+000530*0000-MAINLINE
+000540*-----------------------------------------------------------
+000550 PROCEDURE DIVISION.
+000560 0000-MAINLINE.
+000570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000580     PERFORM 2000-WRITE-HEADER THRU 2000-EXIT.
+000590     PERFORM 3000-READ-MHS THRU 3000-EXIT.
+000600     PERFORM 3100-EXPORT-LOOP THRU 3100-EXIT UNTIL MHS-EOF.
+000610     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000620*-----------------------------------------------------------
+000630*1000-INITIALIZE
+000640*-----------------------------------------------------------
+000650 1000-INITIALIZE.
+000660     OPEN INPUT MHS-FILE.
+000670     OPEN OUTPUT CSV-FILE.
+000680 1000-EXIT.
+000690     EXIT.
+000700*-----------------------------------------------------------
+000710*2000-WRITE-HEADER
+000720*-----------------------------------------------------------
+000730 2000-WRITE-HEADER.
+000740     MOVE SPACES TO CSV-LINE.
+000750     MOVE 'NAMA,NPM,KELAS,ALAMAT,NO_HP,EMAIL' TO CSV-LINE.
+000760     WRITE CSV-LINE.
+000770 2000-EXIT.
+000780     EXIT.
+000790*-----------------------------------------------------------
+000800*3000-READ-MHS
+000810*-----------------------------------------------------------
+000820 3000-READ-MHS.
+000830     READ MHS-FILE NEXT
+000840         AT END
+000850             SET MHS-EOF TO TRUE
+000860     END-READ.
+000870 3000-EXIT.
+000880     EXIT.
+000890 3100-EXPORT-LOOP.
+000900     PERFORM 3200-BUILD-CSV-LINE THRU 3200-EXIT.
+000910     WRITE CSV-LINE.
+000920     ADD 1 TO WS-REC-COUNT.
+000930     PERFORM 3000-READ-MHS THRU 3000-EXIT.
+000940 3100-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------
+000970*3200-BUILD-CSV-LINE  -  TRIM TRAILING SPACES OFF EACH
+000980*VARIABLE-LOOKING FIELD AND JOIN
+000990*WITH COMMAS.
+001000*-----------------------------------------------------------
+001010 3200-BUILD-CSV-LINE.
+001020     MOVE SPACES TO CSV-LINE.
+001030     MOVE ZERO TO WS-TRIM-CT.
+001040     INSPECT NAMA OF MHS-RECORD
+001050         TALLYING WS-TRIM-CT FOR TRAILING SPACES.
+001060     COMPUTE WS-LEN-NAMA = 35 - WS-TRIM-CT.
+001070     IF WS-LEN-NAMA = 0
+001080         MOVE 1 TO WS-LEN-NAMA
+001090     END-IF.
+001100     MOVE ZERO TO WS-TRIM-CT.
+001110     INSPECT ALAMAT OF MHS-RECORD
+001120         TALLYING WS-TRIM-CT FOR TRAILING SPACES.
+001130     COMPUTE WS-LEN-ALAMAT = 50 - WS-TRIM-CT.
+001140     IF WS-LEN-ALAMAT = 0
+001150         MOVE 1 TO WS-LEN-ALAMAT
+001160     END-IF.
+001170     MOVE ZERO TO WS-TRIM-CT.
+001180     INSPECT EMAIL OF MHS-RECORD
+001190         TALLYING WS-TRIM-CT FOR TRAILING SPACES.
+001200     COMPUTE WS-LEN-EMAIL = 35 - WS-TRIM-CT.
+001210     IF WS-LEN-EMAIL = 0
+001220         MOVE 1 TO WS-LEN-EMAIL
+001230     END-IF.
+001240     STRING NAMA OF MHS-RECORD(1:WS-LEN-NAMA) DELIMITED BY SIZE
+001250         ',' DELIMITED BY SIZE
+001260         NPM OF MHS-RECORD DELIMITED BY SIZE
+001270         ',' DELIMITED BY SIZE
+001280         KELAS OF MHS-RECORD DELIMITED BY SIZE
+001290         ',' DELIMITED BY SIZE
+001300         ALAMAT OF MHS-RECORD(1:WS-LEN-ALAMAT) DELIMITED BY SIZE
+001310         ',' DELIMITED BY SIZE
+001320         NO_HP OF MHS-RECORD DELIMITED BY SIZE
+001330         ',' DELIMITED BY SIZE
+001340         EMAIL OF MHS-RECORD(1:WS-LEN-EMAIL) DELIMITED BY SIZE
+001350         INTO CSV-LINE.
+001360 3200-EXIT.
+001370     EXIT.
+001380*-----------------------------------------------------------
+001390*9000-TERMINATE
+001400*-----------------------------------------------------------
+001410 9000-TERMINATE.
+001420     CLOSE MHS-FILE.
+001430     CLOSE CSV-FILE.
+001440     MOVE WS-REC-COUNT TO WS-COUNT-DISP.
+001450     DISPLAY 'CSVEXP: ' WS-COUNT-DISP ' RECORD(S) EXPORTED'.
+001460     STOP RUN.
+001470 9000-EXIT.
+001480     EXIT.
