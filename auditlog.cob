@@ -0,0 +1,105 @@
+000010*-----------------------------------------------------------
+000020*AUDITLOG  -  COMMON SESSION LOG SUBPROGRAM
+000030*-----------------------------------------------------------
+000040*APPENDS ONE LINE TO THE SHARED SESSION LOG FOR EVERY
+000050*START OR END EVENT A CALLING PROGRAM WANTS RECORDED.
+000060*CALLED LIKE -
+000070*CALL 'AUDITLOG' USING LK-PGM-ID LK-EVENT LK-SUMMARY.
+000080*LK-EVENT IS 'START' OR 'END  '.  LK-SUMMARY IS A SHORT
+000090*FREE-FORM NOTE ABOUT WHAT WAS ENTERED OR COMPUTED.
+000100*-----------------------------------------------------------
+000110*MODIFICATION HISTORY
+000120*DATE       INIT  DESCRIPTION
+000130*06/03/2024 RSD   ORIGINAL - CALLED BY IDENTITAS, ACT1,
+000140*PERT2 AND ACT3 SO THERE IS ONE PLACE
+000150*TO REVIEW WHAT RAN ON A GIVEN DAY.
+000160*08/05/2024 RSD   AL-FS MOVED FROM A 77-LEVEL TO A 01-LEVEL
+000170*ITEM TO MATCH THE REST OF THE SUITE'S
+000180*STANDALONE SWITCHES AND COUNTERS.
+000190*-----------------------------------------------------------
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. AUDITLOG.
+000220 AUTHOR. RASYID.
+000230 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000240 DATE-WRITTEN. 06/03/2024.
+000250 DATE-COMPILED.
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT SESSION-LOG ASSIGN TO 'SESSLOG'
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS AL-FS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  SESSION-LOG.
+000350 01  SESSION-LOG-RECORD          PIC X(100).
+000360 WORKING-STORAGE SECTION.
+000370 01  AL-FS                       PIC X(02).
+000380 01  AL-TIMESTAMP.
+000390         05  AL-YY                   PIC 9(04).
+000400         05  AL-MM                   PIC 9(02).
+000410         05  AL-DD                   PIC 9(02).
+000420 01  AL-DATE-TIME                PIC X(10).
+000430 01  AL-SYSDATE                  PIC 9(08).
+000440 LINKAGE SECTION.
+000450 01  LK-PGM-ID                   PIC X(10).
+000460 01  LK-EVENT                    PIC X(05).
+000470 01  LK-SUMMARY                  PIC X(60).
+000480*-----------------------------------------------------------
+000490*0000-MAINLINE
+000500*-----------------------------------------------------------
+000510 PROCEDURE DIVISION USING LK-PGM-ID LK-EVENT LK-SUMMARY.
+000520 0000-MAINLINE.
+000530     PERFORM 1000-OPEN-LOG THRU 1000-EXIT.
+000540     PERFORM 2000-WRITE-ENTRY THRU 2000-EXIT.
+000550     PERFORM 3000-CLOSE-LOG THRU 3000-EXIT.
+000560     GOBACK.
+000570*-----------------------------------------------------------
+000580*1000-OPEN-LOG  -  OPEN FOR APPEND, CREATING IT THE FIRST
+000590*TIME THE LOG IS WRITTEN TO.
+000600*-----------------------------------------------------------
+000610 1000-OPEN-LOG.
+000620     OPEN EXTEND SESSION-LOG.
+000630     IF AL-FS = '35'
+000640         OPEN OUTPUT SESSION-LOG
+000650         CLOSE SESSION-LOG
+000660         OPEN EXTEND SESSION-LOG
+000670     END-IF.
+000680 1000-EXIT.
+000690     EXIT.
+000700*-----------------------------------------------------------
+000710*2000-WRITE-ENTRY
+000720*-----------------------------------------------------------
+000730 2000-WRITE-ENTRY.
+000740     ACCEPT AL-SYSDATE FROM DATE YYYYMMDD.
+000750     MOVE AL-SYSDATE(1:4) TO AL-YY.
+000760     MOVE AL-SYSDATE(5:2) TO AL-MM.
+000770     MOVE AL-SYSDATE(7:2) TO AL-DD.
+000780     MOVE SPACES TO AL-DATE-TIME.
+000790     STRING AL-YY   DELIMITED BY SIZE
+000800         '-'     DELIMITED BY SIZE
+000810         AL-MM   DELIMITED BY SIZE
+000820         '-'     DELIMITED BY SIZE
+000830         AL-DD   DELIMITED BY SIZE
+000840         INTO AL-DATE-TIME
+000850     END-STRING.
+000860     MOVE SPACES TO SESSION-LOG-RECORD.
+000870     STRING AL-DATE-TIME DELIMITED BY SIZE
+000880         ' '          DELIMITED BY SIZE
+000890         LK-PGM-ID    DELIMITED BY SIZE
+000900         ' '          DELIMITED BY SIZE
+000910         LK-EVENT     DELIMITED BY SIZE
+000920         ' '          DELIMITED BY SIZE
+000930         LK-SUMMARY   DELIMITED BY SIZE
+000940         INTO SESSION-LOG-RECORD
+000950     END-STRING.
+000960     WRITE SESSION-LOG-RECORD.
+000970 2000-EXIT.
+000980     EXIT.
+000990*-----------------------------------------------------------
+001000*3000-CLOSE-LOG
+001010*-----------------------------------------------------------
+001020 3000-CLOSE-LOG.
+001030     CLOSE SESSION-LOG.
+001040 3000-EXIT.
+001050     EXIT.
