@@ -0,0 +1,148 @@
+000010*-----------------------------------------------------------
+000020*ROSTER  -  CLASS ROSTER BATCH REPORT
+000030*-----------------------------------------------------------
+000040*READS THE MHS MASTER FILE BUILT BY IDENTITAS, SORTS IT BY
+000050*KELAS (CLASS) AND NPM, AND PRINTS A ROSTER LISTING PER
+000060*CLASS WITH A STUDENT COUNT AT THE END OF EACH GROUP AND A
+000070*GRAND TOTAL AT THE END OF THE REPORT.
+000080*-----------------------------------------------------------
+000090*MODIFICATION HISTORY
+000100*DATE       INIT  DESCRIPTION
+000110*06/10/2024 RSD   ORIGINAL.
+000120*-----------------------------------------------------------
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. ROSTER.
+000150 AUTHOR. RASYID.
+000160 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000170 DATE-WRITTEN. 06/10/2024.
+000180 DATE-COMPILED.
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT MHS-FILE ASSIGN TO 'MHSMAST'
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS NPM OF MHS-RECORD
+000260         FILE STATUS IS WS-FS.
+000270     SELECT SORT-WORK ASSIGN TO 'SRTWK01'.
+000280     SELECT ROSTER-RPT ASSIGN TO 'ROSTER'
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-RPT-FS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  MHS-FILE.
+000340 01  MHS-RECORD.
+000350         COPY MHSREC.
+000360 SD  SORT-WORK.
+000370 01  SORT-RECORD.
+000380         COPY MHSREC.
+000390 FD  ROSTER-RPT.
+000400 01  ROSTER-LINE                 PIC X(80).
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-FS                       PIC X(02).
+000430 01  WS-RPT-FS                   PIC X(02).
+000440 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+000450         88  SORT-EOF                    VALUE 'Y'.
+000460 01  WS-FIRST-SW                 PIC X(01) VALUE 'Y'.
+000470         88  ON-FIRST-GROUP              VALUE 'Y'.
+000480 01  WS-PREV-KELAS                PIC X(05) VALUE SPACES.
+000490 01  WS-CLASS-COUNT               PIC 9(05) VALUE ZERO.
+000500 01  WS-GRAND-COUNT               PIC 9(05) VALUE ZERO.
+000510 01  WS-COUNT-DISP                PIC ZZZZ9.
+000520*-----------------------------------------------------------
+000530*0000-MAINLINE
+000540*-----------------------------------------------------------
+000550 PROCEDURE DIVISION.
+000560 0000-MAINLINE.
+000570     SORT SORT-WORK
+000580         ON ASCENDING KEY KELAS OF SORT-RECORD
+000590         NPM OF SORT-RECORD
+000600         USING MHS-FILE
+000610         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT THRU 2000-EXIT.
+000620     STOP RUN.
+000630*-----------------------------------------------------------
+000640*2000-PRODUCE-REPORT  -  SORT OUTPUT PROCEDURE, DRIVES THE
+000650*WHOLE REPORT.
+000660*-----------------------------------------------------------
+000670 2000-PRODUCE-REPORT.
+000680     OPEN OUTPUT ROSTER-RPT.
+000690     PERFORM 2100-WRITE-TITLE THRU 2100-EXIT.
+000700     PERFORM 2200-PROCESS-RETURN THRU 2200-EXIT UNTIL SORT-EOF.
+000710     IF NOT ON-FIRST-GROUP
+000720         PERFORM 2300-WRITE-CLASS-TOTAL THRU 2300-EXIT
+000730     END-IF.
+000740     PERFORM 2400-WRITE-GRAND-TOTAL THRU 2400-EXIT.
+000750     CLOSE ROSTER-RPT.
+000760 2000-EXIT.
+000770     EXIT.
+000780 2100-WRITE-TITLE.
+000790     MOVE SPACES TO ROSTER-LINE.
+000800     MOVE 'DAFTAR MAHASISWA PER KELAS / CLASS ROSTER'
+000810         TO ROSTER-LINE.
+000820     WRITE ROSTER-LINE.
+000830     MOVE ALL '-' TO ROSTER-LINE.
+000840     WRITE ROSTER-LINE.
+000850 2100-EXIT.
+000860     EXIT.
+000870 2200-PROCESS-RETURN.
+000880     RETURN SORT-WORK
+000890         AT END
+000900             SET SORT-EOF TO TRUE
+000910         NOT AT END
+000920             PERFORM 2250-HANDLE-RECORD THRU 2250-EXIT
+000930     END-RETURN.
+000940 2200-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------
+000970*2250-HANDLE-RECORD  -  CONTROL BREAK ON KELAS.
+000980*-----------------------------------------------------------
+000990 2250-HANDLE-RECORD.
+001000     IF KELAS OF SORT-RECORD NOT = WS-PREV-KELAS
+001010         IF NOT ON-FIRST-GROUP
+001020             PERFORM 2300-WRITE-CLASS-TOTAL THRU 2300-EXIT
+001030         END-IF
+001040         MOVE 'N' TO WS-FIRST-SW
+001050         MOVE KELAS OF SORT-RECORD TO WS-PREV-KELAS
+001060         MOVE ZERO TO WS-CLASS-COUNT
+001070         PERFORM 2260-WRITE-CLASS-HEADING THRU 2260-EXIT
+001080     END-IF.
+001090     PERFORM 2270-WRITE-DETAIL THRU 2270-EXIT.
+001100     ADD 1 TO WS-CLASS-COUNT.
+001110     ADD 1 TO WS-GRAND-COUNT.
+001120 2250-EXIT.
+001130     EXIT.
+001140 2260-WRITE-CLASS-HEADING.
+001150     MOVE SPACES TO ROSTER-LINE.
+001160     WRITE ROSTER-LINE.
+001170     STRING 'KELAS : ' KELAS OF SORT-RECORD
+001180         DELIMITED BY SIZE INTO ROSTER-LINE.
+001190     WRITE ROSTER-LINE.
+001200 2260-EXIT.
+001210     EXIT.
+001220 2270-WRITE-DETAIL.
+001230     MOVE SPACES TO ROSTER-LINE.
+001240     STRING '    ' NPM OF SORT-RECORD '  ' NAMA OF SORT-RECORD
+001250         DELIMITED BY SIZE INTO ROSTER-LINE.
+001260     WRITE ROSTER-LINE.
+001270 2270-EXIT.
+001280     EXIT.
+001290 2300-WRITE-CLASS-TOTAL.
+001300     MOVE WS-CLASS-COUNT TO WS-COUNT-DISP.
+001310     MOVE SPACES TO ROSTER-LINE.
+001320     STRING '    JUMLAH MAHASISWA / STUDENT COUNT : '
+001330         WS-COUNT-DISP DELIMITED BY SIZE
+001340         INTO ROSTER-LINE.
+001350     WRITE ROSTER-LINE.
+001360 2300-EXIT.
+001370     EXIT.
+001380 2400-WRITE-GRAND-TOTAL.
+001390     MOVE WS-GRAND-COUNT TO WS-COUNT-DISP.
+001400     MOVE SPACES TO ROSTER-LINE.
+001410     MOVE ALL '-' TO ROSTER-LINE.
+001420     WRITE ROSTER-LINE.
+001430     MOVE SPACES TO ROSTER-LINE.
+001440     STRING 'TOTAL MAHASISWA / TOTAL STUDENTS : ' WS-COUNT-DISP
+001450         DELIMITED BY SIZE INTO ROSTER-LINE.
+001460     WRITE ROSTER-LINE.
+001470 2400-EXIT.
+001480     EXIT.
