@@ -0,0 +1,76 @@
+000010*-----------------------------------------------------------
+000020*DRIVER  -  UNIFIED APPLICATION MENU
+000030*-----------------------------------------------------------
+000040*SINGLE ENTRY POINT THAT CALLS THE FOUR STUDENT-SYSTEM
+000050*PROGRAMS AS SUBPROGRAMS INSTEAD OF RUNNING EACH ONE AS A
+000060*SEPARATE JOB STEP.  IDENTITAS, ACT1, PERT2 AND ACT3 ALL
+000070*END WITH GOBACK SO CONTROL RETURNS HERE AFTER EACH CALL;
+000080*THEY STILL RUN STANDALONE IF INVOKED DIRECTLY.
+000090*-----------------------------------------------------------
+000100*MODIFICATION HISTORY
+000110*DATE       INIT  DESCRIPTION
+000120*07/01/2024 RSD   ORIGINAL.
+000130*08/05/2024 RSD   ADDED CANCEL AFTER EACH CALL SO A PROGRAM'S
+000140*WORKING-STORAGE (AND ITS MENU LOOP SWITCH)
+000150*IS RE-INITIALIZED THE NEXT TIME IT IS
+000160*SELECTED IN THE SAME DRIVER SESSION.
+000170*-----------------------------------------------------------
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. DRIVER.
+000200 AUTHOR. RASYID.
+000210 INSTALLATION. KAMPUS - PUSAT KOMPUTER.
+000220 DATE-WRITTEN. 07/01/2024.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 01  WS-PIL                   PIC 9(01).
+000280 01  WS-DONE-SW               PIC X(01) VALUE 'N'.
+000290         88  PROGRAM-DONE              VALUE 'Y'.
+000300*-----------------------------------------------------------
+000310*0000-MAINLINE
+000320*-----------------------------------------------------------
+000330 PROCEDURE DIVISION.
+000340 0000-MAINLINE.
+000350     PERFORM 1000-MENU-CYCLE THRU 1000-EXIT
+000360         UNTIL PROGRAM-DONE.
+000370     DISPLAY 'DRIVER SELESAI.'.
+000380     STOP RUN.
+000390*-----------------------------------------------------------
+000400*1000-MENU-CYCLE
+000410*-----------------------------------------------------------
+000420 1000-MENU-CYCLE.
+000430     PERFORM 1100-DISPLAY-MENU THRU 1100-EXIT.
+000440     ACCEPT WS-PIL.
+000450     EVALUATE WS-PIL
+000460         WHEN 1
+000470             CALL 'IDENTITAS'
+000480             CANCEL 'IDENTITAS'
+000490         WHEN 2
+000500             CALL 'ACT1'
+000510             CANCEL 'ACT1'
+000520         WHEN 3
+000530             CALL 'PERT2'
+000540             CANCEL 'PERT2'
+000550         WHEN 4
+000560             CALL 'ACT3'
+000570             CANCEL 'ACT3'
+000580         WHEN 5
+000590             SET PROGRAM-DONE TO TRUE
+000600         WHEN OTHER
+000610             DISPLAY 'PILIHAN TIDAK DIKENAL.'
+000620     END-EVALUATE.
+000630 1000-EXIT.
+000640     EXIT.
+000650 1100-DISPLAY-MENU.
+000660     DISPLAY ' '.
+000670     DISPLAY '========== MENU UTAMA =========='.
+000680     DISPLAY '1. DATA MAHASISWA (IDENTITAS)'.
+000690     DISPLAY '2. KALKULATOR (ACT1)'.
+000700     DISPLAY '3. GEOMETRI (PERT2)'.
+000710     DISPLAY '4. CETAK BINTANG (ACT3)'.
+000720     DISPLAY '5. KELUAR'.
+000730     DISPLAY '----------------------------------'.
+000740     DISPLAY 'PIL [ ] : ' WITH NO ADVANCING.
+000750 1100-EXIT.
+000760     EXIT.
